@@ -0,0 +1,82 @@
+***********************************************************
+* MAPSET: EXCLMSM    MAP: EXCLMAP                          *
+* Exclusion (watch-list) maintenance screen for the        *
+* EXCL transaction (program EXCLUDE).                      *
+*                                                           *
+* This source is kept for documentation of the screen      *
+* layout. The shop has no BMS translator wired into the    *
+* build on this box, so the generated symbolic map is      *
+* hand-maintained in COPYBOOKS/EXCLMAP.cpy and must be     *
+* kept in step with this source whenever a field changes.  *
+*                                                           *
+* Caption/literal fields are named with an L- prefix        *
+* (LACTION, LSSN, ...) rather than a trailing L, since a    *
+* trailing L on, e.g., "ACTIONL" would collide with the     *
+* ACTIONL length subfield BMS auto-generates for the ACTION *
+* data field itself.                                       *
+***********************************************************
+EXCLMSM  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+EXCLMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),                X
+               INITIAL='EXCLUSION LIST MAINTENANCE'
+TRANID   DFHMDF POS=(1,73),LENGTH=4,ATTRB=(PROT,ASKIP)
+*
+LACTION  DFHMDF POS=(3,2),LENGTH=6,ATTRB=(PROT,ASKIP),                X
+               INITIAL='ACTION'
+ACTION   DFHMDF POS=(3,10),LENGTH=1,ATTRB=(UNPROT,IC,FSET),           X
+               PICIN='X',PICOUT='X'
+ACTIONH  DFHMDF POS=(3,14),LENGTH=38,ATTRB=(PROT,ASKIP),              X
+               INITIAL='(A=ADD B=BROWSE C=CHANGE D=DEL L=LOOK)'
+*
+LSSN     DFHMDF POS=(5,2),LENGTH=10,ATTRB=(PROT,ASKIP),               X
+               INITIAL='SSN/TAX-ID'
+SSN      DFHMDF POS=(5,14),LENGTH=9,ATTRB=(UNPROT,NUM,FSET),          X
+               PICIN='9(9)',PICOUT='9(9)'
+*
+LLNAME   DFHMDF POS=(6,2),LENGTH=9,ATTRB=(PROT,ASKIP),                X
+               INITIAL='LAST NAME'
+LNAME    DFHMDF POS=(6,14),LENGTH=20,ATTRB=(UNPROT,FSET)
+*
+LFNAME   DFHMDF POS=(7,2),LENGTH=10,ATTRB=(PROT,ASKIP),               X
+               INITIAL='FIRST NAME'
+FNAME    DFHMDF POS=(7,14),LENGTH=15,ATTRB=(UNPROT,FSET)
+*
+LDOB     DFHMDF POS=(8,2),LENGTH=3,ATTRB=(PROT,ASKIP),                X
+               INITIAL='DOB'
+DOB      DFHMDF POS=(8,14),LENGTH=8,ATTRB=(UNPROT,NUM,FSET),          X
+               PICIN='9(8)',PICOUT='9(8)'
+*
+LRSNCD   DFHMDF POS=(9,2),LENGTH=11,ATTRB=(PROT,ASKIP),               X
+               INITIAL='REASON CODE'
+RSNCD    DFHMDF POS=(9,14),LENGTH=2,ATTRB=(UNPROT,FSET),              X
+               COLOR=NEUTRAL,HILIGHT=OFF
+RSNDESC  DFHMDF POS=(9,18),LENGTH=30,ATTRB=(PROT,ASKIP)
+*
+LEXPDT   DFHMDF POS=(10,2),LENGTH=11,ATTRB=(PROT,ASKIP),              X
+               INITIAL='EXPIRE DATE'
+EXPDT    DFHMDF POS=(10,14),LENGTH=8,ATTRB=(UNPROT,NUM,FSET),         X
+               PICIN='9(8)',PICOUT='9(8)',COLOR=NEUTRAL,HILIGHT=OFF
+*
+LDTADD   DFHMDF POS=(11,2),LENGTH=10,ATTRB=(PROT,ASKIP),              X
+               INITIAL='DATE ADDED'
+DTADD    DFHMDF POS=(11,14),LENGTH=8,ATTRB=(PROT,ASKIP)
+LADDBY   DFHMDF POS=(11,30),LENGTH=8,ATTRB=(PROT,ASKIP),              X
+               INITIAL='ADDED BY'
+ADDBY    DFHMDF POS=(11,39),LENGTH=8,ATTRB=(PROT,ASKIP)
+*
+MSG      DFHMDF POS=(22,2),LENGTH=76,ATTRB=(PROT,ASKIP),              X
+               COLOR=NEUTRAL,HILIGHT=OFF
+*
+         DFHMDF POS=(24,2),LENGTH=77,ATTRB=(PROT,ASKIP),              X
+               INITIAL='PF3=END  PF5=ADD  PF6=DELETE  PF7=CHANGE  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
