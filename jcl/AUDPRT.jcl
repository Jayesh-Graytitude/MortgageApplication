@@ -0,0 +1,16 @@
+//AUDPRT   JOB (ACCTG),'AUDIT TRAIL PRINT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* AUDPRT - Lists the EXCLUDE audit trail (AUDTFIL) for the date
+//* range given on SYSIN, for compliance exam requests.
+//* SYSIN card: cols 1-8 from-date, cols 9-16 to-date (YYYYMMDD).
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=AUDPRT
+//STEPLIB  DD DSN=MTGAPP.LOADLIB,DISP=SHR
+//SYSIN    DD *
+2026010120260831
+/*
+//AUDTFIL  DD DSN=MTGAPP.AUDTFIL.ESDS,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
