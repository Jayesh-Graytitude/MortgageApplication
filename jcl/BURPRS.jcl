@@ -0,0 +1,22 @@
+//BURPRS   JOB (ACCTG),'BUREAU RESPONSE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* BURPRS - Parses the tri-merge credit bureau response file back
+//* in and posts score/tradeline results onto LNAPPL's post-screening
+//* application extract.
+//*-----------------------------------------------------------------
+//DELOUT   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MTGAPP.BURPRS.CREDITPOSTED
+  SET MAXCC=0
+/*
+//STEP010  EXEC PGM=BURPRS
+//STEPLIB  DD DSN=MTGAPP.LOADLIB,DISP=SHR
+//APLIN    DD DSN=MTGAPP.LNAPPL.SCREENED.EXTRACT,DISP=SHR
+//BURRSPF  DD DSN=MTGAPP.BURXTR.RESPONSE,DISP=SHR
+//APLOUT   DD DSN=MTGAPP.BURPRS.CREDITPOSTED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=296,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
