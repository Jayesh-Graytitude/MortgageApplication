@@ -0,0 +1,76 @@
+//VSAMDEF  JOB (ACCTG),'VSAM DEFINE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* VSAMDEF - One-time IDCAMS provisioning for the VSAM datasets this
+//* pipeline's CICS FCT entries (cics/EXCLUDE.csd.txt) and batch JCL
+//* DD statements assume already exist:
+//*   MTGAPP.EXCLFIL.KSDS        - EXCLFIL,  KSDS keyed on SSN/Tax-ID
+//*   MTGAPP.EXCLFIL.PATH.LNAMEDOB - EXCLFLN, AIX + PATH on last name
+//*                                  + DOB, WITH DUPLICATES
+//*   MTGAPP.LNAPFIL.KSDS        - LNAPFIL, KSDS keyed on application
+//*                                  number, the persistent multi-day
+//*                                  application master
+//*   MTGAPP.AUDTFIL.ESDS        - AUDTFIL, ESDS append-only audit
+//*                                  trail (see copybooks/AUDREC.cpy)
+//* Run once before the first EXCLUDE/LNAPPL/LNCLOSE/AUDPRT job; the
+//* AIX must be built (BLDINDEX) after EXCLFIL has data, so a rerun of
+//* the BLDINDEX step is also needed any time EXCLFIL is reloaded from
+//* scratch.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(MTGAPP.EXCLFIL.KSDS)          -
+         INDEXED                                     -
+         KEYS(9 0)                                   -
+         RECORDSIZE(106 106)                         -
+         TRACKS(10 5)                                -
+         FREESPACE(10 10)                            -
+         SHAREOPTIONS(2 3))                           -
+    DATA (NAME(MTGAPP.EXCLFIL.KSDS.DATA))            -
+    INDEX (NAME(MTGAPP.EXCLFIL.KSDS.INDEX))
+
+  DEFINE AIX (NAME(MTGAPP.EXCLFIL.AIX.LNAMEDOB)       -
+         RELATE(MTGAPP.EXCLFIL.KSDS)                 -
+         KEYS(28 9)                                  -
+         RECORDSIZE(106 106)                         -
+         TRACKS(10 5)                                -
+         NONUNIQUEKEY                                -
+         UPGRADE                                     -
+         SHAREOPTIONS(2 3))                           -
+    DATA (NAME(MTGAPP.EXCLFIL.AIX.LNAMEDOB.DATA))    -
+    INDEX (NAME(MTGAPP.EXCLFIL.AIX.LNAMEDOB.INDEX))
+
+  DEFINE PATH (NAME(MTGAPP.EXCLFIL.PATH.LNAMEDOB)     -
+         PATHENTRY(MTGAPP.EXCLFIL.AIX.LNAMEDOB)       -
+         UPDATE)
+
+  DEFINE CLUSTER (NAME(MTGAPP.LNAPFIL.KSDS)          -
+         INDEXED                                     -
+         KEYS(10 0)                                  -
+         RECORDSIZE(296 296)                         -
+         TRACKS(50 25)                                -
+         FREESPACE(10 10)                            -
+         SHAREOPTIONS(2 3))                           -
+    DATA (NAME(MTGAPP.LNAPFIL.KSDS.DATA))            -
+    INDEX (NAME(MTGAPP.LNAPFIL.KSDS.INDEX))
+
+  DEFINE CLUSTER (NAME(MTGAPP.AUDTFIL.ESDS)          -
+         NONINDEXED                                  -
+         RECORDSIZE(270 270)                         -
+         TRACKS(20 10)                                -
+         SHAREOPTIONS(2 3))                           -
+    DATA (NAME(MTGAPP.AUDTFIL.ESDS.DATA))
+/*
+//*-----------------------------------------------------------------
+//* Builds the EXCLFLN alternate index from whatever is already
+//* loaded into EXCLFIL. A no-op (RC=0, no records) the first time
+//* this runs against an empty base cluster; rerun after any bulk
+//* reload of EXCLFIL.
+//*-----------------------------------------------------------------
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  BLDINDEX INDATASET(MTGAPP.EXCLFIL.KSDS) -
+           OUTDATASET(MTGAPP.EXCLFIL.AIX.LNAMEDOB)
+/*
