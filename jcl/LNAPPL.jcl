@@ -0,0 +1,27 @@
+//LNAPPL   JOB (ACCTG),'LOAN INTAKE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* LNAPPL - Daily loan application intake. Screens each new
+//* application's borrower/co-borrower SSN against EXCLFIL before
+//* letting the application move to status UW (underwriting), and
+//* writes the post-screening result both to the master (LNAPFIL)
+//* and to a flat sequential extract (APLOUT) for the credit bureau
+//* and underwriting steps that follow.
+//*-----------------------------------------------------------------
+//DELOUT   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MTGAPP.LNAPPL.SCREENED.EXTRACT
+  SET MAXCC=0
+/*
+//STEP010  EXEC PGM=LNAPPL
+//STEPLIB  DD DSN=MTGAPP.LOADLIB,DISP=SHR
+//INTKFILE DD DSN=MTGAPP.LNAPPL.INTAKE.EXTRACT,DISP=SHR
+//EXCLFIL  DD DSN=MTGAPP.EXCLFIL.KSDS,DISP=SHR
+//LNAPFIL  DD DSN=MTGAPP.LNAPFIL.KSDS,DISP=SHR
+//APLOUT   DD DSN=MTGAPP.LNAPPL.SCREENED.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=296,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
