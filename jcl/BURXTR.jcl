@@ -0,0 +1,21 @@
+//BURXTR   JOB (ACCTG),'BUREAU EXTRACT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* BURXTR - Builds the credit bureau request extract for every
+//* borrower/co-borrower on the day's application intake that
+//* cleared LNAPPL's exclusion screen (status other than EH).
+//*-----------------------------------------------------------------
+//DELOUT   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MTGAPP.BURXTR.REQUEST
+  SET MAXCC=0
+/*
+//STEP010  EXEC PGM=BURXTR
+//STEPLIB  DD DSN=MTGAPP.LOADLIB,DISP=SHR
+//APLIN    DD DSN=MTGAPP.LNAPPL.SCREENED.EXTRACT,DISP=SHR
+//BURREQF  DD DSN=MTGAPP.BURXTR.REQUEST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=147,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
