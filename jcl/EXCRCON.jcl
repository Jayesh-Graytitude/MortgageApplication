@@ -0,0 +1,27 @@
+//EXCRCON  JOB (ACCTG),'EXCL RECON',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* EXCRCON - Nightly reconciliation of loan intake against the
+//* exclusion file (EXCLFIL). Produces the RECRPT exception report
+//* compliance signs off on each morning. Writes/reads CKPTFIL so a
+//* restart after an abend does not reprocess the whole day's
+//* intake extract - see EXCRCON's 1100/1200/7000 paragraphs.
+//*-----------------------------------------------------------------
+//DELOUT   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MTGAPP.EXCRCON.EXCEPTRPT
+  SET MAXCC=0
+/*
+//STEP010  EXEC PGM=EXCRCON
+//STEPLIB  DD DSN=MTGAPP.LOADLIB,DISP=SHR
+//INTKFILE DD DSN=MTGAPP.LNAPPL.INTAKE.EXTRACT,DISP=SHR
+//EXCLFIL  DD DSN=MTGAPP.EXCLFIL.KSDS,DISP=SHR
+//RECRPT   DD DSN=MTGAPP.EXCRCON.EXCEPTRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=93,BLKSIZE=0)
+//CKPTFIL  DD DSN=MTGAPP.EXCRCON.CKPT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
