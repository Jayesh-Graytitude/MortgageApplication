@@ -0,0 +1,32 @@
+//LNCLOSE  JOB (ACCTG),'INVESTOR CLOSE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* LNCLOSE - Investor closing-package export and GL posting
+//* interface. This is the closing step: reads LNUNDW's underwritten
+//* extract, closes and funds every approved (status AP) application
+//* (stamping closing/funded dates, moving status to FD, and
+//* rewriting the persistent master), and writes the investor
+//* delivery extract (INVEXT) plus the GL posting file (GLPOST) the
+//* accounting batch picks up for each loan funded that day.
+//*-----------------------------------------------------------------
+//DELOUT   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MTGAPP.LNCLOSE.INVESTOR.EXTRACT
+  SET MAXCC=0
+  DELETE MTGAPP.LNCLOSE.GLPOST
+  SET MAXCC=0
+/*
+//STEP010  EXEC PGM=LNCLOSE
+//STEPLIB  DD DSN=MTGAPP.LOADLIB,DISP=SHR
+//APLIN    DD DSN=MTGAPP.LNAPFIL.UNDERWRITTEN,DISP=SHR
+//LNAPFIL  DD DSN=MTGAPP.LNAPFIL.KSDS,DISP=OLD
+//INVEXT   DD DSN=MTGAPP.LNCLOSE.INVESTOR.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=152,BLKSIZE=0)
+//GLPOST   DD DSN=MTGAPP.LNCLOSE.GLPOST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=75,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
