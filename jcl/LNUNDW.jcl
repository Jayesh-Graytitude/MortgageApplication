@@ -0,0 +1,29 @@
+//LNUNDW   JOB (ACCTG),'UNDERWRITE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* LNUNDW - Underwriting decision and amortization schedule
+//* generator. Reads BURPRS's credit-posted application extract,
+//* underwrites applications at status UW (applying the rate-sheet
+//* (RATETBL) and DTI/LTV thresholds to produce a decision plus a
+//* full amortization schedule for anything not declined), and
+//* passes every other status through untouched.
+//*-----------------------------------------------------------------
+//DELOUT   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE MTGAPP.LNAPFIL.UNDERWRITTEN
+  SET MAXCC=0
+  DELETE MTGAPP.LNUNDW.AMORTSCHD
+  SET MAXCC=0
+/*
+//STEP010  EXEC PGM=LNUNDW
+//STEPLIB  DD DSN=MTGAPP.LOADLIB,DISP=SHR
+//APLIN    DD DSN=MTGAPP.BURPRS.CREDITPOSTED,DISP=SHR
+//APLOUT   DD DSN=MTGAPP.LNAPFIL.UNDERWRITTEN,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=296,BLKSIZE=0)
+//AMSCHDF  DD DSN=MTGAPP.LNUNDW.AMORTSCHD,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
