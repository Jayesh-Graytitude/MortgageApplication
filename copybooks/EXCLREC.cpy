@@ -0,0 +1,28 @@
+      ******************************************************************
+      * EXCLREC - Excluded-party (watch-list) master record.
+      * Backing file: EXCLFIL, a VSAM KSDS keyed on EXR-SSN.
+      * Alternate index on EXR-ALT-KEY (last name + DOB, WITH
+      * DUPLICATES), path EXCLFLN, lets programs look an entry up by
+      * last name and date of birth when the SSN/Tax-ID is not known
+      * or not yet confirmed. EXR-LNAME and EXR-DOB are kept adjacent
+      * in the record so they can be carried as one contiguous
+      * alternate key.
+      ******************************************************************
+       01  EXCLUSION-RECORD.
+           05  EXR-SSN                     PIC X(9).
+           05  EXR-ALT-KEY.
+               10  EXR-LNAME                PIC X(20).
+               10  EXR-DOB                  PIC X(8).
+           05  EXR-FNAME                   PIC X(15).
+           05  EXR-MI                      PIC X(1).
+           05  EXR-REASON-CODE             PIC X(2).
+           05  EXR-DATE-ADDED              PIC X(8).
+           05  EXR-ADDED-BY                PIC X(8).
+           05  EXR-EXPIRATION-DATE         PIC X(8).
+           05  EXR-LAST-CHANGED-DATE       PIC X(8).
+           05  EXR-LAST-CHANGED-BY         PIC X(8).
+           05  EXR-STATUS                  PIC X(1).
+               88  EXR-ACTIVE                VALUE 'A'.
+               88  EXR-EXPIRED                VALUE 'E'.
+               88  EXR-RELEASED                VALUE 'R'.
+           05  FILLER                      PIC X(10).
