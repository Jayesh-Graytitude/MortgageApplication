@@ -0,0 +1,84 @@
+      ******************************************************************
+      * LNAPREC - Mortgage loan application master record.
+      * Backing file: LNAPFIL, a VSAM KSDS keyed on APL-APPL-NUMBER.
+      * Written by LNAPPL (intake), updated by LNUNDW (underwriting/
+      * amortization), BURXTR/BURPRS (credit bureau interface), and
+      * LNCLOSE (investor/GL export) as the application moves through
+      * the pipeline.
+      ******************************************************************
+       01  LOAN-APPLICATION-RECORD.
+           05  APL-APPL-NUMBER             PIC X(10).
+           05  APL-APPL-DATE               PIC X(8).
+           05  APL-STATUS                  PIC X(2).
+               88  APL-STAT-INTAKE           VALUE 'IN'.
+               88  APL-STAT-EXCL-HOLD        VALUE 'EH'.
+               88  APL-STAT-UNDERWRITING     VALUE 'UW'.
+               88  APL-STAT-APPROVED         VALUE 'AP'.
+               88  APL-STAT-REFERRED         VALUE 'RF'.
+               88  APL-STAT-DECLINED         VALUE 'DC'.
+               88  APL-STAT-CLOSED           VALUE 'CL'.
+               88  APL-STAT-FUNDED           VALUE 'FD'.
+           05  APL-EXCLUSION-HIT            PIC X(1).
+               88  APL-EXCL-HIT-YES           VALUE 'Y'.
+               88  APL-EXCL-HIT-NO            VALUE 'N'.
+           05  APL-EXCLUSION-REASON-CODE    PIC X(2).
+      *
+           05  APL-BORROWER.
+               10  APL-BORR-SSN              PIC X(9).
+               10  APL-BORR-LNAME            PIC X(20).
+               10  APL-BORR-FNAME            PIC X(15).
+               10  APL-BORR-MI               PIC X(1).
+               10  APL-BORR-DOB              PIC X(8).
+               10  APL-BORR-MONTHLY-INCOME   PIC 9(7)V99 COMP-3.
+               10  APL-BORR-MONTHLY-DEBT     PIC 9(7)V99 COMP-3.
+               10  APL-BORR-CREDIT-SCORE     PIC 9(3).
+      *
+           05  APL-CO-BORROWER-PRESENT      PIC X(1).
+               88  APL-HAS-CO-BORROWER        VALUE 'Y'.
+           05  APL-CO-BORROWER.
+               10  APL-COB-SSN               PIC X(9).
+               10  APL-COB-LNAME             PIC X(20).
+               10  APL-COB-FNAME             PIC X(15).
+               10  APL-COB-MI                PIC X(1).
+               10  APL-COB-DOB               PIC X(8).
+               10  APL-COB-MONTHLY-INCOME    PIC 9(7)V99 COMP-3.
+               10  APL-COB-MONTHLY-DEBT      PIC 9(7)V99 COMP-3.
+               10  APL-COB-CREDIT-SCORE      PIC 9(3).
+      *
+           05  APL-PROPERTY.
+               10  APL-PROP-ADDR-LINE1       PIC X(30).
+               10  APL-PROP-CITY             PIC X(20).
+               10  APL-PROP-STATE            PIC X(2).
+               10  APL-PROP-ZIP              PIC X(9).
+               10  APL-PROP-APPRAISED-VALUE  PIC 9(9)V99 COMP-3.
+      *
+           05  APL-LOAN.
+               10  APL-LOAN-AMOUNT           PIC 9(9)V99 COMP-3.
+               10  APL-LOAN-TYPE             PIC X(2).
+                   88  APL-LNTYPE-CONVENTIONAL  VALUE 'CV'.
+                   88  APL-LNTYPE-FHA           VALUE 'FH'.
+                   88  APL-LNTYPE-VA            VALUE 'VA'.
+                   88  APL-LNTYPE-USDA          VALUE 'US'.
+               10  APL-LOAN-TERM-MONTHS      PIC 9(3).
+               10  APL-LOAN-RATE-PCT         PIC 9(2)V999 COMP-3.
+               10  APL-LTV-PERCENT           PIC 9(3)V99 COMP-3.
+               10  APL-DTI-PERCENT           PIC 9(3)V99 COMP-3.
+      *
+           05  APL-CREDIT-BUREAU.
+               10  APL-CREDIT-PULLED-DATE    PIC X(8).
+               10  APL-CREDIT-RESPONSE-CODE  PIC X(2).
+               10  APL-TRADELINE-COUNT       PIC 9(3).
+      *
+           05  APL-UNDERWRITING.
+               10  APL-UW-DECISION-CODE      PIC X(1).
+                   88  APL-UW-APPROVE           VALUE 'A'.
+                   88  APL-UW-REFER             VALUE 'R'.
+                   88  APL-UW-DECLINE           VALUE 'D'.
+               10  APL-UW-DECISION-DATE      PIC X(8).
+               10  APL-UW-MONTHLY-PI         PIC 9(7)V99 COMP-3.
+      *
+           05  APL-CLOSING.
+               10  APL-CLOSING-DATE          PIC X(8).
+               10  APL-FUNDED-DATE           PIC X(8).
+      *
+           05  FILLER                       PIC X(10).
