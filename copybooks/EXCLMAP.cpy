@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Hand-maintained symbolic map for MAPSET EXCLMSM / MAP EXCLMAP.
+      * Keep in step with BMS/EXCLMAP.bms whenever a field is added,
+      * resized, or moved. Fields that carry COLOR/HILIGHT attributes
+      * in the BMS source (RSNCD, EXPDT, MSG) carry the matching
+      * attribute/color/highlight bytes here.
+      ******************************************************************
+       01  EXCLMAPI.
+           05  FILLER                      PIC X(12).
+           05  ACTIONL                     PIC S9(4) COMP.
+           05  ACTIONF                     PIC X.
+           05  FILLER REDEFINES ACTIONF.
+               10  ACTIONA                 PIC X.
+           05  ACTIONI                     PIC X(1).
+           05  SSNL                        PIC S9(4) COMP.
+           05  SSNF                        PIC X.
+           05  FILLER REDEFINES SSNF.
+               10  SSNA                    PIC X.
+           05  SSNI                        PIC X(9).
+           05  LNAMEL                      PIC S9(4) COMP.
+           05  LNAMEF                      PIC X.
+           05  FILLER REDEFINES LNAMEF.
+               10  LNAMEA                  PIC X.
+           05  LNAMEI                      PIC X(20).
+           05  FNAMEL                      PIC S9(4) COMP.
+           05  FNAMEF                      PIC X.
+           05  FILLER REDEFINES FNAMEF.
+               10  FNAMEA                  PIC X.
+           05  FNAMEI                      PIC X(15).
+           05  DOBL                        PIC S9(4) COMP.
+           05  DOBF                        PIC X.
+           05  FILLER REDEFINES DOBF.
+               10  DOBA                    PIC X.
+           05  DOBI                        PIC X(8).
+           05  RSNCDL                      PIC S9(4) COMP.
+           05  RSNCDF                      PIC X.
+           05  FILLER REDEFINES RSNCDF.
+               10  RSNCDA                  PIC X.
+           05  RSNCDI                      PIC X(2).
+           05  EXPDTL                      PIC S9(4) COMP.
+           05  EXPDTF                      PIC X.
+           05  FILLER REDEFINES EXPDTF.
+               10  EXPDTA                  PIC X.
+           05  EXPDTI                      PIC X(8).
+      *
+       01  EXCLMAPO REDEFINES EXCLMAPI.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(3).
+           05  ACTIONA                     PIC X.
+           05  ACTIONO                     PIC X(1).
+           05  FILLER                      PIC X(3).
+           05  SSNA                        PIC X.
+           05  SSNO                        PIC X(9).
+           05  FILLER                      PIC X(3).
+           05  LNAMEA                      PIC X.
+           05  LNAMEO                      PIC X(20).
+           05  FILLER                      PIC X(3).
+           05  FNAMEA                      PIC X.
+           05  FNAMEO                      PIC X(15).
+           05  FILLER                      PIC X(3).
+           05  DOBA                        PIC X.
+           05  DOBO                        PIC X(8).
+           05  FILLER                      PIC X(3).
+           05  RSNCDA                      PIC X.
+           05  RSNCDC                      PIC X.
+           05  RSNCDH                      PIC X.
+           05  RSNCDO                      PIC X(2).
+           05  RSNDESCA                    PIC X.
+           05  RSNDESCO                    PIC X(30).
+           05  FILLER                      PIC X(3).
+           05  EXPDTA                      PIC X.
+           05  EXPDTC                      PIC X.
+           05  EXPDTH                      PIC X.
+           05  EXPDTO                      PIC X(8).
+           05  DTADDA                      PIC X.
+           05  DTADDO                      PIC X(8).
+           05  ADDBYA                      PIC X.
+           05  ADDBYO                      PIC X(8).
+           05  MSGA                        PIC X.
+           05  MSGC                        PIC X.
+           05  MSGH                        PIC X.
+           05  MSGO                        PIC X(76).
