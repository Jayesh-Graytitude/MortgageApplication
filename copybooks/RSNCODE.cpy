@@ -0,0 +1,25 @@
+      ******************************************************************
+      * RSNCODE - Valid exclusion reason codes, loaded into a table in
+      * WORKING-STORAGE by the programs that validate EXR-REASON-CODE
+      * (EXCLUDE online, and any batch maintenance). Add a new reason
+      * code here and it is immediately valid everywhere that COPYs
+      * this member and PERFORMs a table search against it.
+      ******************************************************************
+       01  RSN-CODE-TABLE.
+           05  RSN-CODE-ENTRY OCCURS 6 TIMES
+                               INDEXED BY RSN-IDX.
+               10  RSN-CODE                PIC X(2).
+               10  RSN-DESCRIPTION         PIC X(30).
+      *
+       01  RSN-CODE-VALUES.
+           05  FILLER PIC X(32) VALUE 'OFOFAC SANCTIONS LIST MATCH    '.
+           05  FILLER PIC X(32) VALUE 'FRINTERNAL FRAUD FLAG          '.
+           05  FILLER PIC X(32) VALUE 'PDPRIOR DEFAULT/CHARGE-OFF     '.
+           05  FILLER PIC X(32) VALUE 'CHMANUAL COMPLIANCE HOLD       '.
+           05  FILLER PIC X(32) VALUE 'BKBANKRUPTCY ON FILE           '.
+           05  FILLER PIC X(32) VALUE 'LGLITIGATION/LEGAL HOLD        '.
+      *
+       01  RSN-CODE-REDEF REDEFINES RSN-CODE-VALUES.
+           05  RSN-CODE-REDEF-ENTRY OCCURS 6 TIMES.
+               10  RSN-CODE-REDEF-CODE     PIC X(2).
+               10  RSN-CODE-REDEF-DESC     PIC X(30).
