@@ -0,0 +1,17 @@
+      ******************************************************************
+      * GLPREC - General ledger posting record, debit/credit format.
+      * Written by LNCLOSE - one record per journal entry line. Each
+      * funded loan produces three lines (loan principal, fee income,
+      * escrow liability); the accounting batch that consumes this
+      * file supplies the offsetting cash/funding-source entry.
+      ******************************************************************
+       01  GL-POSTING-RECORD.
+           05  GL-POSTING-DATE               PIC X(8).
+           05  GL-LOAN-NUMBER                PIC X(10).
+           05  GL-ACCOUNT-NUMBER             PIC X(10).
+           05  GL-DR-CR-INDICATOR            PIC X(1).
+               88  GL-DEBIT                    VALUE 'D'.
+               88  GL-CREDIT                   VALUE 'C'.
+           05  GL-AMOUNT                     PIC 9(9)V99 COMP-3.
+           05  GL-DESCRIPTION                PIC X(30).
+           05  FILLER                        PIC X(10).
