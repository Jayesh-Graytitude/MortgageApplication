@@ -0,0 +1,24 @@
+      ******************************************************************
+      * AUDREC - Append-only audit record for exclusion-file
+      * maintenance. Backing file AUDTFIL is a sequential ESDS-style
+      * VSAM file opened EXTEND by EXCLUDE (online, one record per
+      * add/change/delete) and read sequentially by AUDPRT (batch
+      * print program) so every action against EXCLFIL carries an
+      * independent, unalterable trail. EXCRCON reconciles the intake
+      * extract against EXCLFIL directly and does not itself write to
+      * AUDTFIL.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP                PIC X(26).
+           05  AUD-USERID                   PIC X(8).
+           05  AUD-TERMID                   PIC X(4).
+           05  AUD-ACTION                   PIC X(1).
+               88  AUD-ACTION-ADD             VALUE 'A'.
+               88  AUD-ACTION-CHANGE          VALUE 'C'.
+               88  AUD-ACTION-DELETE          VALUE 'D'.
+           05  AUD-KEY                       PIC X(9).
+      * Sized to hold a flattened EXCLUSION-RECORD (copybook EXCLREC),
+      * currently 106 bytes long.
+           05  AUD-BEFORE-IMAGE              PIC X(106).
+           05  AUD-AFTER-IMAGE               PIC X(106).
+           05  FILLER                        PIC X(10).
