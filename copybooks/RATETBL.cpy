@@ -0,0 +1,18 @@
+      ******************************************************************
+      * RATETBL - Rate-sheet table, loaded into WORKING-STORAGE by
+      * LNUNDW the same way RSNCODE is loaded by EXCLUDE - a REDEFINES
+      * of a block of VALUE literals rather than a table built up a
+      * MOVE at a time. Add a new loan type/rate pair here and it is
+      * immediately in effect for underwriting.
+      ******************************************************************
+       01  RATE-VALUES.
+           05  FILLER PIC X(7) VALUE 'CV06750'.
+           05  FILLER PIC X(7) VALUE 'FH06500'.
+           05  FILLER PIC X(7) VALUE 'VA06250'.
+           05  FILLER PIC X(7) VALUE 'US06625'.
+      *
+       01  RATE-TABLE REDEFINES RATE-VALUES.
+           05  RATE-ENTRY OCCURS 4 TIMES
+                          INDEXED BY RATE-IDX.
+               10  RATE-LOAN-TYPE           PIC X(2).
+               10  RATE-PCT                 PIC 9(2)V999.
