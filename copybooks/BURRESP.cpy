@@ -0,0 +1,20 @@
+      ******************************************************************
+      * BURRESP - Tri-merge credit bureau response, one record per
+      * party (borrower or co-borrower) per application. Parsed in by
+      * BURPRS and posted onto the matching LOAN-APPLICATION-RECORD.
+      ******************************************************************
+       01  BUREAU-RESPONSE-RECORD.
+           05  BRS-APPL-NUMBER              PIC X(10).
+           05  BRS-PARTY-ROLE               PIC X(3).
+               88  BRS-ROLE-BORROWER          VALUE 'BOR'.
+               88  BRS-ROLE-CO-BORROWER       VALUE 'COB'.
+           05  BRS-SSN                      PIC X(9).
+           05  BRS-EXPERIAN-SCORE           PIC 9(3).
+           05  BRS-EQUIFAX-SCORE            PIC 9(3).
+           05  BRS-TRANSUNION-SCORE         PIC 9(3).
+           05  BRS-MID-SCORE                PIC 9(3).
+           05  BRS-TRADELINE-COUNT          PIC 9(3).
+           05  BRS-RESPONSE-CODE            PIC X(2).
+               88  BRS-RESPONSE-OK            VALUE '00'.
+           05  BRS-RESPONSE-DATE            PIC X(8).
+           05  FILLER                       PIC X(10).
