@@ -0,0 +1,26 @@
+      ******************************************************************
+      * BURXREQ - Credit bureau request extract, one record per party
+      * (borrower, and co-borrower when present) per application.
+      * Layout follows the Metro 2 base-segment convention of leading
+      * with a two-byte record-type identifier, even though this is
+      * an inquiry extract rather than a tradeline furnishing file.
+      * Written by BURXTR; consumed by the bureau's own intake, which
+      * is outside this system.
+      ******************************************************************
+       01  BUREAU-REQUEST-RECORD.
+           05  BXR-RECORD-TYPE              PIC X(2) VALUE 'B1'.
+           05  BXR-APPL-NUMBER              PIC X(10).
+           05  BXR-PARTY-ROLE               PIC X(3).
+               88  BXR-ROLE-BORROWER          VALUE 'BOR'.
+               88  BXR-ROLE-CO-BORROWER       VALUE 'COB'.
+           05  BXR-SSN                      PIC X(9).
+           05  BXR-LNAME                    PIC X(20).
+           05  BXR-FNAME                    PIC X(15).
+           05  BXR-MI                       PIC X(1).
+           05  BXR-DOB                      PIC X(8).
+           05  BXR-ADDR-LINE1               PIC X(30).
+           05  BXR-CITY                     PIC X(20).
+           05  BXR-STATE                    PIC X(2).
+           05  BXR-ZIP                      PIC X(9).
+           05  BXR-REQUEST-DATE             PIC X(8).
+           05  FILLER                       PIC X(10).
