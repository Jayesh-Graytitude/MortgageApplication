@@ -0,0 +1,24 @@
+      ******************************************************************
+      * EXCPREC - Exception report line for EXCRCON, the nightly
+      * reconciliation of loan intake against the exclusion file.
+      * One line per borrower/co-borrower who cleared intake but who
+      * matches an active EXCLFIL entry as of the reconciliation run -
+      * e.g. a same-day CICS add happened after the loan was keyed.
+      ******************************************************************
+       01  EXCEPTION-REPORT-LINE.
+           05  EXC-APPL-NUMBER              PIC X(10).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  EXC-PARTY-ROLE                PIC X(3).
+               88  EXC-ROLE-BORROWER           VALUE 'BOR'.
+               88  EXC-ROLE-CO-BORROWER        VALUE 'COB'.
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  EXC-SSN                       PIC X(9).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  EXC-LNAME                     PIC X(20).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  EXC-REASON-CODE               PIC X(2).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  EXC-EXPIRATION-DATE           PIC X(8).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  EXC-DATE-ADDED                PIC X(8).
+           05  FILLER                       PIC X(21) VALUE SPACES.
