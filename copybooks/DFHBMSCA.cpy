@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DFHBMSCA - standard CICS BMS attribute/color constants, kept
+      * in the local copy library for the same reason as DFHAID.
+      * Only the subset this shop's screens actually use is carried.
+      ******************************************************************
+       01  DFHBMSCA.
+           05  DFHBMPEM                    PIC X VALUE X'01'.
+           05  DFHBMPRF                    PIC X VALUE X'02'.
+           05  DFHBMASK                    PIC X VALUE X'3F'.
+           05  DFHBMUNP                    PIC X VALUE X'40'.
+           05  DFHBMUNN                    PIC X VALUE X'C0'.
+           05  DFHBMPRO                    PIC X VALUE X'60'.
+           05  DFHBMASF                    PIC X VALUE X'C0'.
+           05  DFHBMASB                    PIC X VALUE X'80'.
+           05  DFHNEUTR                    PIC X VALUE X'00'.
+           05  DFHBLUE                     PIC X VALUE X'F1'.
+           05  DFHRED                      PIC X VALUE X'F2'.
+           05  DFHPINK                     PIC X VALUE X'F3'.
+           05  DFHGREEN                    PIC X VALUE X'F4'.
+           05  DFHTURQ                     PIC X VALUE X'F5'.
+           05  DFHYELLOW                   PIC X VALUE X'F6'.
+           05  DFHNEUTRAL                  PIC X VALUE X'F7'.
+           05  DFHDFCOL                    PIC X VALUE X'00'.
+           05  DFHUNNOD                    PIC X VALUE X'00'.
+           05  DFHBASE                     PIC X VALUE X'00'.
+           05  DFHBMHIGH                   PIC X VALUE X'F8'.
+           05  DFHOFF                      PIC X VALUE X'F0'.
+           05  DFHBLINK                    PIC X VALUE X'F1'.
+           05  DFHUNDLN                    PIC X VALUE X'F4'.
+           05  DFHBMHILIGHT.
+               10  DFHULINE                 PIC X VALUE X'F4'.
+               10  DFHBLINKH                PIC X VALUE X'F1'.
+               10  DFHREVRS                 PIC X VALUE X'F2'.
