@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EXCLCOM - DFHCOMMAREA for transaction EXCL / program EXCLUDE.
+      * Carries pseudo-conversational state across the terminal's
+      * trips through CICS so 0000-MAIN can tell a first entry from a
+      * re-entry and pick up where the last trip left off.
+      ******************************************************************
+       01  EXCL-COMMAREA.
+           05  EXCL-CA-LAST-ACTION          PIC X(1).
+           05  EXCL-CA-LAST-SSN             PIC X(9).
+           05  EXCL-CA-HIT-PENDING          PIC X(1).
+               88  EXCL-CA-HIT-WAS-PENDING    VALUE 'Y'.
