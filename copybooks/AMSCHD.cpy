@@ -0,0 +1,15 @@
+      ******************************************************************
+      * AMSCHD - Amortization schedule detail line, one per payment
+      * period. Written by LNUNDW for every application it approves
+      * or refers (a decline gets no schedule - there is nothing to
+      * amortize).
+      ******************************************************************
+       01  AMORTIZATION-SCHEDULE-LINE.
+           05  AMS-APPL-NUMBER              PIC X(10).
+           05  AMS-PERIOD-NUMBER             PIC 9(3).
+           05  AMS-PAYMENT-AMOUNT            PIC 9(7)V99.
+           05  AMS-PRINCIPAL-AMOUNT          PIC 9(7)V99.
+           05  AMS-INTEREST-AMOUNT           PIC 9(7)V99.
+           05  AMS-ESCROW-AMOUNT             PIC 9(7)V99.
+           05  AMS-REMAINING-BALANCE         PIC 9(9)V99.
+           05  FILLER                        PIC X(10).
