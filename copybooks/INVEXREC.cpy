@@ -0,0 +1,22 @@
+      ******************************************************************
+      * INVEXREC - Investor delivery extract record.
+      * Written by LNCLOSE for every application reaching status FD
+      * (funded) - the fixed-format loan sale extract the investor
+      * delivery system expects when the loan moves off the books.
+      ******************************************************************
+       01  INVESTOR-EXTRACT-RECORD.
+           05  INV-LOAN-NUMBER              PIC X(10).
+           05  INV-BORR-SSN                 PIC X(9).
+           05  INV-BORR-LNAME               PIC X(20).
+           05  INV-BORR-FNAME               PIC X(15).
+           05  INV-PROP-ADDR-LINE1          PIC X(30).
+           05  INV-PROP-CITY                PIC X(20).
+           05  INV-PROP-STATE               PIC X(2).
+           05  INV-PROP-ZIP                 PIC X(9).
+           05  INV-LOAN-AMOUNT              PIC 9(9)V99 COMP-3.
+           05  INV-LOAN-TYPE                PIC X(2).
+           05  INV-LOAN-TERM-MONTHS         PIC 9(3).
+           05  INV-LOAN-RATE-PCT            PIC 9(2)V999 COMP-3.
+           05  INV-MONTHLY-PI               PIC 9(7)V99 COMP-3.
+           05  INV-FUNDED-DATE              PIC X(8).
+           05  FILLER                       PIC X(10).
