@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CKPTREC - Checkpoint record for restartable batch runs.
+      * Backing file: a small sequential dataset holding exactly one
+      * record, rewritten each time a checkpoint is taken. On startup
+      * the owning program reads this record (if present, and if
+      * CKPT-RUN-DATE matches today) to learn how many intake records
+      * were already processed on this run so it can position past
+      * them instead of starting the day's extract over from the top.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE                PIC X(8).
+           05  CKPT-LAST-APPL-NUMBER        PIC X(10).
+           05  CKPT-RECORD-COUNT            PIC 9(7).
+           05  FILLER                       PIC X(20).
