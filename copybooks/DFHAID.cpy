@@ -0,0 +1,25 @@
+      ******************************************************************
+      * DFHAID - standard CICS attention-identifier constants, kept in
+      * the local copy library since this shop's CICS SDFHC is not on
+      * the build path here. Values are the well-known IBM-supplied
+      * DFHAID constants.
+      ******************************************************************
+       01  DFHAID.
+           05  DFHNULL                     PIC X VALUE X'00'.
+           05  DFHENTER                    PIC X VALUE X'7D'.
+           05  DFHCLEAR                    PIC X VALUE X'6D'.
+           05  DFHPA1                      PIC X VALUE X'6B'.
+           05  DFHPA2                      PIC X VALUE X'6C'.
+           05  DFHPA3                      PIC X VALUE X'6E'.
+           05  DFHPF1                      PIC X VALUE X'F1'.
+           05  DFHPF2                      PIC X VALUE X'F2'.
+           05  DFHPF3                      PIC X VALUE X'F3'.
+           05  DFHPF4                      PIC X VALUE X'F4'.
+           05  DFHPF5                      PIC X VALUE X'F5'.
+           05  DFHPF6                      PIC X VALUE X'F6'.
+           05  DFHPF7                      PIC X VALUE X'F7'.
+           05  DFHPF8                      PIC X VALUE X'F8'.
+           05  DFHPF9                      PIC X VALUE X'F9'.
+           05  DFHPF10                     PIC X VALUE X'7A'.
+           05  DFHPF11                     PIC X VALUE X'7B'.
+           05  DFHPF12                     PIC X VALUE X'7C'.
