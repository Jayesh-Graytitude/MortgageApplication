@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LNUNDW.
+      ******************************************************************
+      * LNUNDW - Underwriting decision and amortization schedule
+      * generator.
+      * Batch program that reads BURPRS's credit-posted application
+      * extract and, for every application still at status UW, applies
+      * the rate-sheet table (RATETBL) and debt-to-income/loan-to-value
+      * thresholds below to reach an approve/refer/decline decision,
+      * and - for anything that is not declined - generates a full
+      * per-period amortization schedule (AMSCHD). Applications at any
+      * other status (e.g. EH, held on exclusion) are passed through
+      * to APLOUT untouched - this program only underwrites, it does
+      * not re-decide who is eligible to be underwritten. Updated
+      * application records (decision, rate, monthly P&I, DTI, new
+      * status) are written to APLOUT for the closing step that
+      * follows this one.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPL-INPUT-FILE ASSIGN TO APLIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT APPL-OUTPUT-FILE ASSIGN TO APLOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SCHEDULE-FILE ASSIGN TO AMSCHDF
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPL-INPUT-FILE
+           RECORDING MODE IS F.
+       01  APPL-INPUT-RECORD                PIC X(296).
+      *
+       FD  APPL-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  APPL-OUTPUT-RECORD                PIC X(296).
+      *
+       FD  SCHEDULE-FILE
+           RECORDING MODE IS F.
+       01  SCHEDULE-FILE-RECORD              PIC X(70).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-APPL               PIC X VALUE 'N'.
+               88  EOF-APPL                 VALUE 'Y'.
+           05  WS-RATE-FOUND             PIC X VALUE 'Y'.
+               88  RATE-WAS-FOUND           VALUE 'Y'.
+      *
+       01  WS-COUNTS.
+           05  WS-READ-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-APPROVE-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-REFER-COUNT            PIC 9(7) VALUE ZERO.
+           05  WS-DECLINE-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-SKIP-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-UNKNOWN-TYPE-COUNT     PIC 9(7) VALUE ZERO.
+      *
+       01  WS-TODAY                      PIC X(8).
+      *
+      * Debt-to-income decision thresholds. Loan-to-value was already
+      * computed at intake (see LNAPPL) and is re-checked here against
+      * the same 97% ceiling used industry-wide for conventional
+      * financing without additional review.
+       01  WS-THRESHOLDS.
+           05  WS-DTI-APPROVE-MAX        PIC 9(3)V99 VALUE 43.00.
+           05  WS-DTI-REFER-MAX          PIC 9(3)V99 VALUE 50.00.
+           05  WS-LTV-APPROVE-MAX        PIC 9(3)V99 VALUE 97.00.
+           05  WS-LTV-REFER-MAX          PIC 9(3)V99 VALUE 100.00.
+      *
+      * Floating-point work fields for the amortization math -
+      * (1+r)**n is impractical to carry in fixed-point COMP-3, so the
+      * schedule is computed in COMP-2 and rounded back to the
+      * application record's COMP-3 fields once per application/period.
+       01  WS-CALC.
+           05  WS-MONTHLY-RATE           USAGE COMP-2.
+           05  WS-GROWTH-FACTOR          USAGE COMP-2.
+           05  WS-MONTHLY-PI             USAGE COMP-2.
+           05  WS-ESCROW-MONTHLY         USAGE COMP-2.
+           05  WS-REMAINING-BALANCE      USAGE COMP-2.
+           05  WS-INTEREST-PORTION       USAGE COMP-2.
+           05  WS-PRINCIPAL-PORTION      USAGE COMP-2.
+           05  WS-TOTAL-MONTHLY-DEBT     USAGE COMP-2.
+           05  WS-TOTAL-MONTHLY-INCOME   USAGE COMP-2.
+      *
+       01  WS-PERIOD-NUM                 PIC 9(3).
+      *
+       COPY LNAPREC.
+       COPY RATETBL.
+       COPY AMSCHD.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-APPLICATION UNTIL EOF-APPL.
+           PERFORM 8000-FINALIZE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT APPL-INPUT-FILE.
+           OPEN OUTPUT APPL-OUTPUT-FILE.
+           OPEN OUTPUT SCHEDULE-FILE.
+           PERFORM 2100-READ-APPLICATION.
+      *
+       2000-PROCESS-APPLICATION.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE APPL-INPUT-RECORD TO LOAN-APPLICATION-RECORD.
+           IF APL-STAT-UNDERWRITING
+               PERFORM 3000-LOOKUP-RATE
+               IF RATE-WAS-FOUND
+                   PERFORM 4000-COMPUTE-PAYMENT
+                   PERFORM 5000-COMPUTE-DTI
+                   PERFORM 6000-DECIDE
+                   IF NOT APL-UW-DECLINE
+                       PERFORM 7000-BUILD-SCHEDULE
+                   END-IF
+               ELSE
+                   PERFORM 6050-DECLINE-UNKNOWN-TYPE
+               END-IF
+           ELSE
+               ADD 1 TO WS-SKIP-COUNT
+           END-IF.
+           PERFORM 9000-WRITE-APPLICATION.
+           PERFORM 2100-READ-APPLICATION.
+      *
+       2100-READ-APPLICATION.
+           READ APPL-INPUT-FILE
+               AT END
+                   SET EOF-APPL TO TRUE
+           END-READ.
+      *
+      * An unrecognized loan type is flagged rather than silently
+      * priced off RATE-PCT(1), the same explicit-unknown-code
+      * treatment EXCLUDE.cbl's 4650-EDIT-REASON-CODE gives a reason
+      * code that is not on RSNCODE's table.
+       3000-LOOKUP-RATE.
+           MOVE 'Y' TO WS-RATE-FOUND.
+           SET RATE-IDX TO 1.
+           SEARCH RATE-ENTRY
+               AT END
+                   MOVE 'N' TO WS-RATE-FOUND
+               WHEN RATE-LOAN-TYPE(RATE-IDX) = APL-LOAN-TYPE
+                   MOVE RATE-PCT(RATE-IDX) TO APL-LOAN-RATE-PCT
+           END-SEARCH.
+      *
+       6050-DECLINE-UNKNOWN-TYPE.
+           DISPLAY 'LNUNDW - UNKNOWN LOAN TYPE ' APL-LOAN-TYPE
+               ' FOR APPLICATION ' APL-APPL-NUMBER '  DECLINED'.
+           MOVE WS-TODAY TO APL-UW-DECISION-DATE.
+           SET APL-UW-DECLINE TO TRUE.
+           SET APL-STAT-DECLINED TO TRUE.
+           ADD 1 TO WS-DECLINE-COUNT.
+           ADD 1 TO WS-UNKNOWN-TYPE-COUNT.
+      *
+      * Standard fixed-rate amortization: M = P * r(1+r)^n / ((1+r)^n-1)
+      * Escrow is estimated at 1.25% of appraised value a year, which
+      * matches the shop's blended tax/insurance planning figure.
+       4000-COMPUTE-PAYMENT.
+           COMPUTE WS-MONTHLY-RATE =
+               (APL-LOAN-RATE-PCT / 100) / 12.
+           COMPUTE WS-GROWTH-FACTOR =
+               (1 + WS-MONTHLY-RATE) ** APL-LOAN-TERM-MONTHS.
+           COMPUTE WS-MONTHLY-PI =
+               APL-LOAN-AMOUNT * WS-MONTHLY-RATE * WS-GROWTH-FACTOR
+                   / (WS-GROWTH-FACTOR - 1).
+           COMPUTE WS-ESCROW-MONTHLY =
+               (APL-PROP-APPRAISED-VALUE * 0.0125) / 12.
+           MOVE WS-MONTHLY-PI TO APL-UW-MONTHLY-PI.
+      *
+       5000-COMPUTE-DTI.
+           COMPUTE WS-TOTAL-MONTHLY-DEBT =
+               APL-BORR-MONTHLY-DEBT + WS-MONTHLY-PI + WS-ESCROW-MONTHLY.
+           COMPUTE WS-TOTAL-MONTHLY-INCOME = APL-BORR-MONTHLY-INCOME.
+           IF APL-HAS-CO-BORROWER
+               COMPUTE WS-TOTAL-MONTHLY-DEBT =
+                   WS-TOTAL-MONTHLY-DEBT + APL-COB-MONTHLY-DEBT
+               COMPUTE WS-TOTAL-MONTHLY-INCOME =
+                   WS-TOTAL-MONTHLY-INCOME + APL-COB-MONTHLY-INCOME
+           END-IF.
+           IF WS-TOTAL-MONTHLY-INCOME > ZERO
+               COMPUTE APL-DTI-PERCENT ROUNDED =
+                   (WS-TOTAL-MONTHLY-DEBT / WS-TOTAL-MONTHLY-INCOME)
+                       * 100
+           ELSE
+               MOVE 999.99 TO APL-DTI-PERCENT
+           END-IF.
+      *
+       6000-DECIDE.
+           MOVE WS-TODAY TO APL-UW-DECISION-DATE.
+           EVALUATE TRUE
+               WHEN APL-DTI-PERCENT <= WS-DTI-APPROVE-MAX
+                   AND APL-LTV-PERCENT <= WS-LTV-APPROVE-MAX
+                   SET APL-UW-APPROVE TO TRUE
+                   SET APL-STAT-APPROVED TO TRUE
+                   ADD 1 TO WS-APPROVE-COUNT
+               WHEN APL-DTI-PERCENT <= WS-DTI-REFER-MAX
+                   AND APL-LTV-PERCENT <= WS-LTV-REFER-MAX
+                   SET APL-UW-REFER TO TRUE
+                   SET APL-STAT-REFERRED TO TRUE
+                   ADD 1 TO WS-REFER-COUNT
+               WHEN OTHER
+                   SET APL-UW-DECLINE TO TRUE
+                   SET APL-STAT-DECLINED TO TRUE
+                   ADD 1 TO WS-DECLINE-COUNT
+           END-EVALUATE.
+      *
+       7000-BUILD-SCHEDULE.
+           MOVE APL-LOAN-AMOUNT TO WS-REMAINING-BALANCE.
+           PERFORM VARYING WS-PERIOD-NUM FROM 1 BY 1
+                   UNTIL WS-PERIOD-NUM > APL-LOAN-TERM-MONTHS
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-REMAINING-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+                   WS-MONTHLY-PI - WS-INTEREST-PORTION
+               COMPUTE WS-REMAINING-BALANCE ROUNDED =
+                   WS-REMAINING-BALANCE - WS-PRINCIPAL-PORTION
+               PERFORM 7100-WRITE-SCHEDULE-LINE
+           END-PERFORM.
+      *
+       7100-WRITE-SCHEDULE-LINE.
+           MOVE APL-APPL-NUMBER TO AMS-APPL-NUMBER.
+           MOVE WS-PERIOD-NUM TO AMS-PERIOD-NUMBER.
+           COMPUTE AMS-PAYMENT-AMOUNT ROUNDED =
+               WS-MONTHLY-PI + WS-ESCROW-MONTHLY.
+           MOVE WS-PRINCIPAL-PORTION TO AMS-PRINCIPAL-AMOUNT.
+           MOVE WS-INTEREST-PORTION TO AMS-INTEREST-AMOUNT.
+           MOVE WS-ESCROW-MONTHLY TO AMS-ESCROW-AMOUNT.
+           IF WS-REMAINING-BALANCE < ZERO
+               MOVE ZERO TO WS-REMAINING-BALANCE
+           END-IF.
+           MOVE WS-REMAINING-BALANCE TO AMS-REMAINING-BALANCE.
+           MOVE AMORTIZATION-SCHEDULE-LINE TO SCHEDULE-FILE-RECORD.
+           WRITE SCHEDULE-FILE-RECORD.
+      *
+       9000-WRITE-APPLICATION.
+           MOVE LOAN-APPLICATION-RECORD TO APPL-OUTPUT-RECORD.
+           WRITE APPL-OUTPUT-RECORD.
+      *
+       8000-FINALIZE.
+           CLOSE APPL-INPUT-FILE.
+           CLOSE APPL-OUTPUT-FILE.
+           CLOSE SCHEDULE-FILE.
+           DISPLAY 'LNUNDW - APPLICATIONS UNDERWRITTEN: ' WS-READ-COUNT.
+           DISPLAY 'LNUNDW - APPROVED:  ' WS-APPROVE-COUNT.
+           DISPLAY 'LNUNDW - REFERRED:  ' WS-REFER-COUNT.
+           DISPLAY 'LNUNDW - DECLINED:  ' WS-DECLINE-COUNT.
+           DISPLAY 'LNUNDW - SKIPPED (NOT AT UW): ' WS-SKIP-COUNT.
+           DISPLAY 'LNUNDW - DECLINED, UNKNOWN LOAN TYPE: '
+               WS-UNKNOWN-TYPE-COUNT.
