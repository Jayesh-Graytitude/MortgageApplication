@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LNAPPL.
+      ******************************************************************
+      * LNAPPL - Loan application intake.
+      * Batch program that reads the day's application intake extract
+      * (one record per borrower/co-borrower pairing keyed to a new
+      * application number), screens the borrower and, when present,
+      * the co-borrower SSN against the exclusion file (EXCLFIL), and
+      * writes the result to the application master (LNAPFIL) plus a
+      * flat sequential extract (APLOUT) of the same post-screening
+      * records for the batch steps that follow. An application with
+      * an exclusion hit is held at status EH (EXCL-HOLD) instead of
+      * being allowed to move on to UW (underwriting) - that gate is
+      * the whole point of this program, and every downstream reader
+      * of APLOUT must honor it rather than reading behind it.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTAKE-FILE ASSIGN TO INTKFILE
+               ORGANIZATION IS SEQUENTIAL.
+      *
+      * VSAM KSDS, keyed on SSN/Tax-ID - same dataset the EXCL
+      * transaction maintains online (see cics/EXCLUDE.csd.txt).
+           SELECT EXCL-FILE ASSIGN TO EXCLFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EXR-SSN
+               FILE STATUS IS WS-EXCL-STATUS.
+      *
+      * VSAM KSDS, keyed on application number.
+           SELECT APPL-MASTER-FILE ASSIGN TO LNAPFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS APPL-MASTER-KEY
+               FILE STATUS IS WS-APPL-STATUS.
+      *
+      * Flat sequential extract of every record just written to the
+      * master, post-screening, for the batch steps further down the
+      * pipeline (BURXTR/BURPRS, LNUNDW) that read the day's
+      * applications sequentially rather than against the KSDS itself.
+           SELECT APPL-EXTRACT-FILE ASSIGN TO APLOUT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      * Raw record buffers - field-level detail lives once, in
+      * WORKING-STORAGE (COPY LNAPREC below), and is moved in/out of
+      * these group buffers on each I/O so the APL- names stay
+      * unambiguous everywhere in the PROCEDURE DIVISION.
+       FD  INTAKE-FILE
+           RECORDING MODE IS F.
+       01  INTAKE-RECORD                   PIC X(296).
+      *
+       FD  EXCL-FILE
+           RECORDING MODE IS F.
+           COPY EXCLREC.
+      *
+       FD  APPL-MASTER-FILE
+           RECORDING MODE IS F.
+       01  APPL-MASTER-RECORD.
+           05  APPL-MASTER-KEY              PIC X(10).
+           05  FILLER                       PIC X(286).
+      *
+       FD  APPL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  APPL-EXTRACT-RECORD              PIC X(296).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-INTAKE             PIC X VALUE 'N'.
+               88  EOF-INTAKE              VALUE 'Y'.
+           05  WS-EXCL-STATUS            PIC XX.
+               88  EXCL-FOUND              VALUE '00'.
+               88  EXCL-NOT-FOUND          VALUE '23'.
+           05  WS-APPL-STATUS            PIC XX.
+               88  APPL-WRITE-OK           VALUE '00'.
+      *
+       01  WS-COUNTS.
+           05  WS-READ-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-HOLD-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-CLEAN-COUNT            PIC 9(7) VALUE ZERO.
+           05  WS-REJECT-COUNT           PIC 9(7) VALUE ZERO.
+      *
+           COPY LNAPREC.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-INTAKE UNTIL EOF-INTAKE.
+           PERFORM 8000-FINALIZE.
+           STOP RUN.
+      *
+      * LNAPFIL is the persistent, multi-day application master every
+      * later pipeline step (LNUNDW, BURXTR/BURPRS, LNCLOSE) reads and
+      * updates - OPEN I-O so a new day's intake is added onto prior
+      * days' applications instead of OPEN OUTPUT's load-mode
+      * reinitialize wiping the whole dataset out. OPEN EXTEND is not
+      * valid on an indexed file (only sequential/line-sequential); I-O
+      * is the correct mode for appending new keys to a KSDS, the same
+      * mode LNCLOSE opens this same master under.
+       1000-INITIALIZE.
+           OPEN INPUT INTAKE-FILE.
+           OPEN INPUT EXCL-FILE.
+           OPEN I-O APPL-MASTER-FILE.
+           OPEN OUTPUT APPL-EXTRACT-FILE.
+           PERFORM 2100-READ-INTAKE.
+      *
+       2000-PROCESS-INTAKE.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE INTAKE-RECORD TO LOAN-APPLICATION-RECORD.
+           MOVE 'IN' TO APL-STATUS.
+           MOVE 'N' TO APL-EXCLUSION-HIT.
+           PERFORM 3000-SCREEN-APPLICATION.
+           PERFORM 4000-COMPUTE-LTV.
+           PERFORM 5000-WRITE-APPLICATION.
+           PERFORM 2100-READ-INTAKE.
+      *
+       2100-READ-INTAKE.
+           READ INTAKE-FILE
+               AT END
+                   SET EOF-INTAKE TO TRUE
+           END-READ.
+      *
+      * Screen the borrower, and the co-borrower when present, against
+      * the exclusion file. Any hit holds the whole application at
+      * EH instead of letting it move on toward UW.
+       3000-SCREEN-APPLICATION.
+           MOVE APL-BORR-SSN TO EXR-SSN.
+           READ EXCL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 3500-FLAG-EXCLUSION-HIT
+           END-READ.
+           IF APL-HAS-CO-BORROWER AND NOT APL-EXCL-HIT-YES
+               MOVE APL-COB-SSN TO EXR-SSN
+               READ EXCL-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM 3500-FLAG-EXCLUSION-HIT
+               END-READ
+           END-IF.
+           IF NOT APL-EXCL-HIT-YES
+               MOVE 'UW' TO APL-STATUS
+           END-IF.
+      *
+       3500-FLAG-EXCLUSION-HIT.
+           IF EXR-ACTIVE
+               MOVE 'Y' TO APL-EXCLUSION-HIT
+               MOVE EXR-REASON-CODE TO APL-EXCLUSION-REASON-CODE
+               MOVE 'EH' TO APL-STATUS
+           END-IF.
+      *
+      * LTV = loan amount / appraised value * 100, rounded to two
+      * decimal places. DTI is left for LNUNDW, which has the credit
+      * bureau debt figures needed to compute it properly.
+       4000-COMPUTE-LTV.
+           IF APL-PROP-APPRAISED-VALUE > ZERO
+               COMPUTE APL-LTV-PERCENT ROUNDED =
+                   (APL-LOAN-AMOUNT / APL-PROP-APPRAISED-VALUE) * 100
+           ELSE
+               MOVE ZERO TO APL-LTV-PERCENT
+           END-IF.
+      *
+       5000-WRITE-APPLICATION.
+           MOVE LOAN-APPLICATION-RECORD TO APPL-MASTER-RECORD.
+           WRITE APPL-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'LNAPPL - MASTER WRITE FAILED FOR '
+                       APL-APPL-NUMBER ' STATUS ' WS-APPL-STATUS
+           END-WRITE.
+           IF APPL-WRITE-OK
+               MOVE LOAN-APPLICATION-RECORD TO APPL-EXTRACT-RECORD
+               WRITE APPL-EXTRACT-RECORD
+               IF APL-EXCL-HIT-YES
+                   ADD 1 TO WS-HOLD-COUNT
+               ELSE
+                   ADD 1 TO WS-CLEAN-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+      *
+       8000-FINALIZE.
+           CLOSE INTAKE-FILE.
+           CLOSE EXCL-FILE.
+           CLOSE APPL-MASTER-FILE.
+           CLOSE APPL-EXTRACT-FILE.
+           DISPLAY 'LNAPPL - APPLICATIONS READ:    ' WS-READ-COUNT.
+           DISPLAY 'LNAPPL - HELD ON EXCLUSION:     ' WS-HOLD-COUNT.
+           DISPLAY 'LNAPPL - CLEARED TO UNDERWRITE:  ' WS-CLEAN-COUNT.
+           DISPLAY 'LNAPPL - MASTER WRITE FAILED:    ' WS-REJECT-COUNT.
