@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDPRT.
+      ******************************************************************
+      * AUDPRT - Prints the exclusion-file audit trail (AUDTFIL) for a
+      * given date range, for compliance exam requests. Reads a single
+      * parameter card giving the from/to dates (YYYYMMDD) and lists
+      * every audit record whose timestamp date falls in that range,
+      * one line per action, in the order the audit file was written.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL.
+      *
+      * VSAM ESDS - append-only, read here in entry sequence just as
+      * EXCLUDE and EXCRCON write it.
+           SELECT AUDIT-FILE-IN ASSIGN TO AUDTFIL
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-FROM-DATE               PIC X(8).
+           05  PARM-TO-DATE                 PIC X(8).
+           05  FILLER                       PIC X(64).
+      *
+      * AUDTFIL is defined RECORDFORMAT(V) in cics/EXCLUDE.csd.txt (a
+      * VSAM ESDS) - declare the FD as variable-length to match, even
+      * though every record EXCLUDE writes is the full fixed-size
+      * AUDIT-RECORD today.
+       FD  AUDIT-FILE-IN
+           RECORD IS VARYING IN SIZE FROM 1 TO 270 CHARACTERS
+               DEPENDING ON WS-AUDIT-REC-LEN
+           RECORDING MODE IS V.
+           COPY AUDREC.
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-AUDIT              PIC X VALUE 'N'.
+               88  EOF-AUDIT               VALUE 'Y'.
+      *
+       01  WS-AUDIT-REC-LEN              PIC 9(4) COMP.
+      *
+       01  WS-COUNTS.
+           05  WS-READ-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-LISTED-COUNT           PIC 9(7) VALUE ZERO.
+      *
+       01  WS-FROM-DATE                  PIC X(8).
+       01  WS-TO-DATE                    PIC X(8).
+       01  WS-AUDIT-DATE                 PIC X(8).
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-D-TIMESTAMP            PIC X(26).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-D-USERID               PIC X(8).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-D-TERMID               PIC X(4).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-D-ACTION               PIC X(6).
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  WS-D-KEY                  PIC X(9).
+           05  FILLER                    PIC X(74) VALUE SPACES.
+      *
+       01  WS-HEADING-LINE.
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  FILLER                    PIC X(26) VALUE 'TIMESTAMP'.
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  FILLER                    PIC X(8)  VALUE 'USERID'.
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  FILLER                    PIC X(4)  VALUE 'TERM'.
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  FILLER                    PIC X(6)  VALUE 'ACTION'.
+           05  FILLER                    PIC X(1)  VALUE SPACES.
+           05  FILLER                    PIC X(9)  VALUE 'KEY'.
+           05  FILLER                    PIC X(74) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-AUDIT-RECORD UNTIL EOF-AUDIT.
+           PERFORM 8000-FINALIZE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE INTO PARM-RECORD
+               AT END
+                   MOVE LOW-VALUES  TO PARM-FROM-DATE
+                   MOVE HIGH-VALUES TO PARM-TO-DATE
+           END-READ.
+           MOVE PARM-FROM-DATE TO WS-FROM-DATE.
+           MOVE PARM-TO-DATE   TO WS-TO-DATE.
+           CLOSE PARM-FILE.
+           OPEN INPUT AUDIT-FILE-IN.
+           OPEN OUTPUT REPORT-FILE.
+           WRITE REPORT-LINE FROM WS-HEADING-LINE.
+           PERFORM 2100-READ-AUDIT-FILE.
+      *
+       2000-PROCESS-AUDIT-RECORD.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE AUD-TIMESTAMP(1:8) TO WS-AUDIT-DATE.
+           IF WS-AUDIT-DATE >= WS-FROM-DATE
+              AND WS-AUDIT-DATE <= WS-TO-DATE
+               PERFORM 3000-FORMAT-AND-WRITE
+               ADD 1 TO WS-LISTED-COUNT
+           END-IF.
+           PERFORM 2100-READ-AUDIT-FILE.
+      *
+       2100-READ-AUDIT-FILE.
+           READ AUDIT-FILE-IN
+               AT END
+                   SET EOF-AUDIT TO TRUE
+           END-READ.
+      *
+       3000-FORMAT-AND-WRITE.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE AUD-TIMESTAMP TO WS-D-TIMESTAMP.
+           MOVE AUD-USERID    TO WS-D-USERID.
+           MOVE AUD-TERMID    TO WS-D-TERMID.
+           EVALUATE TRUE
+               WHEN AUD-ACTION-ADD
+                    MOVE 'ADD'    TO WS-D-ACTION
+               WHEN AUD-ACTION-CHANGE
+                    MOVE 'CHANGE' TO WS-D-ACTION
+               WHEN AUD-ACTION-DELETE
+                    MOVE 'DELETE' TO WS-D-ACTION
+               WHEN OTHER
+                    MOVE '?'      TO WS-D-ACTION
+           END-EVALUATE.
+           MOVE AUD-KEY TO WS-D-KEY.
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+      *
+       8000-FINALIZE.
+           CLOSE AUDIT-FILE-IN.
+           CLOSE REPORT-FILE.
+           DISPLAY 'AUDPRT - AUDIT RECORDS READ:   ' WS-READ-COUNT.
+           DISPLAY 'AUDPRT - AUDIT RECORDS LISTED: ' WS-LISTED-COUNT.
