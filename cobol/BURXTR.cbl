@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BURXTR.
+      ******************************************************************
+      * BURXTR - Credit bureau request extract.
+      * Batch program that reads LNAPPL's post-screening application
+      * extract and writes one BUREAU-REQUEST-RECORD per party -
+      * borrower, and co-borrower when present - so the tri-merge
+      * credit pull stops being a manual, out-of-band step. An
+      * application held on exclusion (status EH) is skipped outright
+      * - an excluded party does not get credit pulled.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPL-INPUT-FILE ASSIGN TO APLIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BUREAU-REQUEST-FILE ASSIGN TO BURREQF
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPL-INPUT-FILE
+           RECORDING MODE IS F.
+       01  APPL-INPUT-RECORD                PIC X(296).
+      *
+       FD  BUREAU-REQUEST-FILE
+           RECORDING MODE IS F.
+       01  BUREAU-REQUEST-FILE-RECORD       PIC X(147).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-APPL               PIC X VALUE 'N'.
+               88  EOF-APPL                 VALUE 'Y'.
+      *
+       01  WS-COUNTS.
+           05  WS-READ-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-REQUEST-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-EXCLUDED-COUNT         PIC 9(7) VALUE ZERO.
+      *
+       01  WS-TODAY                      PIC X(8).
+      *
+       COPY LNAPREC.
+       COPY BURXREQ.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-APPLICATION UNTIL EOF-APPL.
+           PERFORM 8000-FINALIZE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT APPL-INPUT-FILE.
+           OPEN OUTPUT BUREAU-REQUEST-FILE.
+           PERFORM 2100-READ-APPLICATION.
+      *
+       2000-PROCESS-APPLICATION.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE APPL-INPUT-RECORD TO LOAN-APPLICATION-RECORD.
+           IF APL-STAT-EXCL-HOLD
+               ADD 1 TO WS-EXCLUDED-COUNT
+           ELSE
+               PERFORM 3000-BUILD-BORROWER-REQUEST
+               IF APL-HAS-CO-BORROWER
+                   PERFORM 3100-BUILD-CO-BORROWER-REQUEST
+               END-IF
+           END-IF.
+           PERFORM 2100-READ-APPLICATION.
+      *
+       2100-READ-APPLICATION.
+           READ APPL-INPUT-FILE
+               AT END
+                   SET EOF-APPL TO TRUE
+           END-READ.
+      *
+       3000-BUILD-BORROWER-REQUEST.
+           MOVE SPACES TO BUREAU-REQUEST-RECORD.
+           MOVE 'B1' TO BXR-RECORD-TYPE.
+           MOVE APL-APPL-NUMBER TO BXR-APPL-NUMBER.
+           SET BXR-ROLE-BORROWER TO TRUE.
+           MOVE APL-BORR-SSN TO BXR-SSN.
+           MOVE APL-BORR-LNAME TO BXR-LNAME.
+           MOVE APL-BORR-FNAME TO BXR-FNAME.
+           MOVE APL-BORR-MI TO BXR-MI.
+           MOVE APL-BORR-DOB TO BXR-DOB.
+           PERFORM 3900-FILL-COMMON-AND-WRITE.
+      *
+       3100-BUILD-CO-BORROWER-REQUEST.
+           MOVE SPACES TO BUREAU-REQUEST-RECORD.
+           MOVE 'B1' TO BXR-RECORD-TYPE.
+           MOVE APL-APPL-NUMBER TO BXR-APPL-NUMBER.
+           SET BXR-ROLE-CO-BORROWER TO TRUE.
+           MOVE APL-COB-SSN TO BXR-SSN.
+           MOVE APL-COB-LNAME TO BXR-LNAME.
+           MOVE APL-COB-FNAME TO BXR-FNAME.
+           MOVE APL-COB-MI TO BXR-MI.
+           MOVE APL-COB-DOB TO BXR-DOB.
+           PERFORM 3900-FILL-COMMON-AND-WRITE.
+      *
+       3900-FILL-COMMON-AND-WRITE.
+           MOVE APL-PROP-ADDR-LINE1 TO BXR-ADDR-LINE1.
+           MOVE APL-PROP-CITY TO BXR-CITY.
+           MOVE APL-PROP-STATE TO BXR-STATE.
+           MOVE APL-PROP-ZIP TO BXR-ZIP.
+           MOVE WS-TODAY TO BXR-REQUEST-DATE.
+           MOVE BUREAU-REQUEST-RECORD TO BUREAU-REQUEST-FILE-RECORD.
+           WRITE BUREAU-REQUEST-FILE-RECORD.
+           ADD 1 TO WS-REQUEST-COUNT.
+      *
+       8000-FINALIZE.
+           CLOSE APPL-INPUT-FILE.
+           CLOSE BUREAU-REQUEST-FILE.
+           DISPLAY 'BURXTR - APPLICATIONS READ:  ' WS-READ-COUNT.
+           DISPLAY 'BURXTR - REQUESTS WRITTEN:   ' WS-REQUEST-COUNT.
+           DISPLAY 'BURXTR - EXCLUDED, SKIPPED:  ' WS-EXCLUDED-COUNT.
