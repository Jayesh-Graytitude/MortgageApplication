@@ -15,8 +15,553 @@
                88  SEND-MAPONLY                 VALUE '3'.
                88  SEND-DATAONLY-ALARM          VALUE '4'.
                88  SEND-ALL                     VALUE '5'.
+      *
+       01  W-CONSTANTS.
+           10  W-MAPSET                       PIC X(8) VALUE 'EXCLMSM'.
+           10  W-MAPNAME                      PIC X(8) VALUE 'EXCLMAP'.
+           10  W-TRANID                       PIC X(4) VALUE 'EXCL'.
+           10  W-EXCLFIL                      PIC X(8) VALUE 'EXCLFIL'.
+           10  W-EXCLFLN                      PIC X(8) VALUE 'EXCLFLN'.
+           10  W-AUDTFIL                      PIC X(8) VALUE 'AUDTFIL'.
+      *
+       01  W-MISC.
+           10  W-RESP                         PIC S9(8) COMP.
+           10  W-FILE-RESP                    PIC S9(8) COMP.
+           10  W-AUDIT-RESP                   PIC S9(8) COMP.
+           10  W-EDIT-OK                      PIC X VALUE 'Y'.
+               88  EDIT-IS-OK                   VALUE 'Y'.
+           10  W-IDX                          PIC S9(4) COMP.
+           10  W-USERID                       PIC X(8).
+           10  W-ABSTIME                      PIC S9(15) COMP-3.
+           10  W-TODAY                        PIC X(8).
+           10  W-NOWTIME                      PIC X(6).
+      *
+      * Holds the exclusion record image as it was immediately before
+      * an update or delete, for the audit trail's before/after image.
+      * Populated by a READ UPDATE just ahead of the REWRITE/DELETE.
+       01  W-BEFORE-IMAGE                    PIC X(106).
+      *
+      * RIDFLD for the EXCLFLN alternate-index path (last name + DOB,
+      * WITH DUPLICATES - see copybooks/EXCLREC.cpy's EXR-ALT-KEY).
+      * Used by 6050-LOOKUP-BY-NAME-DOB when the clerk does not have
+      * the SSN/Tax-ID to key off of.
+       01  W-ALT-KEY.
+           05  W-ALT-LNAME                   PIC X(20).
+           05  W-ALT-DOB                     PIC X(8).
+      *
+      * I/O area for the VSAM exclusion file (EXCLFIL), read and
+      * written via CICS FILE control commands against the
+      * EXCLFIL/EXCLFLN entries defined in cics/EXCLUDE.csd.txt - not
+      * a COBOL SELECT, since CICS resolves the dataset through the
+      * FCT, not a FILE-CONTROL entry in this program.
+       COPY EXCLREC.
+      *
+       COPY EXCLCOM.
+       COPY EXCLMAP.
+       COPY RSNCODE.
+       COPY AUDREC.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                       PIC X(11).
       *
        PROCEDURE DIVISION.
       *
-            DISPLAY "TESTING EXCLUDE".
-            STOP RUN.
+       0000-MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL (1000-SEND-INITIAL-MAP)
+                ERROR   (9999-ERROR)
+           END-EXEC.
+
+           PERFORM 0100-LOAD-REASON-TABLE.
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO EXCL-COMMAREA
+               PERFORM 2000-RECEIVE-MAP
+               PERFORM 3000-PROCESS-AID
+           END-IF.
+
+           PERFORM 8500-RETURN-TRANSACTION.
+      *
+       0100-LOAD-REASON-TABLE.
+           MOVE RSN-CODE-REDEF TO RSN-CODE-TABLE.
+      *
+      * Current date (YYYYMMDD) and signed-on userid, used to stamp
+      * every add/change against EXCLFIL.
+       0200-GET-USER-AND-DATE.
+           EXEC CICS ASSIGN
+                USERID (W-USERID)
+           END-EXEC.
+           EXEC CICS ASSIGN
+                ABSTIME (W-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME  (W-ABSTIME)
+                YYYYMMDD (W-TODAY)
+                TIME     (W-NOWTIME)
+           END-EXEC.
+      *
+      * First entry into the transaction - no COMMAREA yet - and the
+      * MAPFAIL re-entry path named on the EXEC CICS HANDLE CONDITION
+      * above (a clerk pressing ENTER without keying anything sends an
+      * empty map back and CICS raises MAPFAIL instead of returning
+      * data). HANDLE CONDITION reaches this paragraph with an
+      * implicit GO TO, not a PERFORM, so it cannot rely on falling
+      * back into whichever PERFORM chain was active - it must send
+      * the map and transfer straight to the one RETURN paragraph
+      * itself. Build/send the map ONLY; do not add further business
+      * logic here.
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO EXCLMAPO.
+           MOVE -1 TO ACTIONL.
+           MOVE 'ENTER ACTION (A/B/D), SSN, AND RELATED FIELDS'
+               TO MSGO.
+           SET SEND-ERASE TO TRUE.
+           MOVE SPACES TO EXCL-COMMAREA.
+           PERFORM 4000-SEND-MAP.
+           GO TO 8500-RETURN-TRANSACTION.
+      *
+       2000-RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP    (W-MAPNAME)
+                              MAPSET (W-MAPSET)
+                              INTO   (EXCLMAPI)
+                              RESP   (W-RESP)
+           END-EXEC.
+      *
+      * Dispatch on the AID key the clerk pressed. ENTER drives the
+      * add/browse/delete the ACTION field asked for; PF3 ends the
+      * session; PF5/PF6 default the ACTION field for a clerk who
+      * just wants to key the SSN and go.
+       3000-PROCESS-AID.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                    PERFORM 8000-END-SESSION
+               WHEN EIBAID = DFHCLEAR
+                    PERFORM 1000-SEND-INITIAL-MAP
+               WHEN EIBAID = DFHPF5
+                    MOVE 'A' TO ACTIONI
+                    PERFORM 4500-EDIT-AND-DISPATCH
+               WHEN EIBAID = DFHPF6
+                    MOVE 'D' TO ACTIONI
+                    PERFORM 4500-EDIT-AND-DISPATCH
+               WHEN EIBAID = DFHPF7
+                    MOVE 'C' TO ACTIONI
+                    PERFORM 4500-EDIT-AND-DISPATCH
+               WHEN EIBAID = DFHENTER
+                    PERFORM 4500-EDIT-AND-DISPATCH
+               WHEN OTHER
+                    MOVE 'INVALID KEY PRESSED - SEE PF KEY LIST'
+                        TO MSGO
+                    SET SEND-DATAONLY TO TRUE
+                    PERFORM 4000-SEND-MAP
+           END-EVALUATE.
+      *
+       4500-EDIT-AND-DISPATCH.
+           PERFORM 4600-EDIT-FIELDS.
+           IF NOT EDIT-IS-OK
+               SET SEND-DATAONLY TO TRUE
+               PERFORM 4000-SEND-MAP
+           ELSE
+               EVALUATE ACTIONI
+                   WHEN 'A'
+                        PERFORM 5000-ADD-RECORD
+                   WHEN 'B'
+                        PERFORM 6000-BROWSE-RECORD
+                   WHEN 'C'
+                        PERFORM 5500-CHANGE-RECORD
+                   WHEN 'D'
+                        PERFORM 7000-DELETE-RECORD
+                   WHEN 'L'
+                        PERFORM 6050-LOOKUP-BY-NAME-DOB
+                   WHEN OTHER
+                        MOVE 'ACTION MUST BE A,B,C,D OR L'
+                            TO MSGO
+                        SET SEND-DATAONLY TO TRUE
+                        PERFORM 4000-SEND-MAP
+               END-EVALUATE
+           END-IF.
+      *
+       4600-EDIT-FIELDS.
+           MOVE 'Y' TO W-EDIT-OK.
+      *
+      * Action L (lookup by name/DOB) keys EXCLFLN instead of the SSN,
+      * for a clerk who does not have the SSN/Tax-ID confirmed yet.
+           IF ACTIONI = 'L'
+               PERFORM 4670-EDIT-NAME-DOB
+           ELSE
+               IF SSNI NOT NUMERIC OR SSNI = ZEROS
+                   MOVE 'N' TO W-EDIT-OK
+                   MOVE 'SSN/TAX-ID MUST BE NUMERIC AND NON-ZERO'
+                       TO MSGO
+               END-IF
+           END-IF.
+      *
+      * RSNCDI/EXPDTI only apply to add and change - browse, delete,
+      * and name/DOB lookup do not key them, so there is nothing to
+      * validate there.
+           IF ACTIONI = 'A' OR ACTIONI = 'C'
+               PERFORM 4650-EDIT-REASON-CODE
+               PERFORM 4660-EDIT-EXPIRATION-DATE
+           END-IF.
+           MOVE SSNI TO EXCL-CA-LAST-SSN.
+           MOVE ACTIONI TO EXCL-CA-LAST-ACTION.
+      *
+      * Reject a reason code that is not one of RSNCODE's active
+      * values instead of letting it persist and later fall into
+      * 6300-LOOKUP-REASON-DESC's 'UNKNOWN REASON CODE' fallback.
+       4650-EDIT-REASON-CODE.
+           SET RSN-IDX TO 1.
+           SEARCH RSN-CODE-ENTRY
+               AT END
+                   MOVE 'N' TO W-EDIT-OK
+                   MOVE 'REASON CODE NOT VALID - SEE RSNCODE TABLE'
+                       TO MSGO
+               WHEN RSN-CODE(RSN-IDX) = RSNCDI
+                   CONTINUE
+           END-SEARCH.
+      *
+      * Simple well-formed-date check on the YYYYMMDD expiration field
+      * - numeric, month 01-12, day 01-31. Not a full calendar check
+      * (leap years, 30 vs 31 day months), but enough to keep obvious
+      * garbage like month 13 or day 00 out of the exclusion file.
+       4660-EDIT-EXPIRATION-DATE.
+           IF EXPDTI NOT NUMERIC
+               MOVE 'N' TO W-EDIT-OK
+               MOVE 'EXPIRATION DATE MUST BE NUMERIC YYYYMMDD' TO MSGO
+           ELSE
+               IF EXPDTI(5:2) < '01' OR EXPDTI(5:2) > '12'
+                       OR EXPDTI(7:2) < '01' OR EXPDTI(7:2) > '31'
+                   MOVE 'N' TO W-EDIT-OK
+                   MOVE 'EXPIRATION DATE MUST BE A VALID YYYYMMDD'
+                       TO MSGO
+               END-IF
+           END-IF.
+      *
+      * LNAMEI is required; DOBI must be a well-formed numeric date so
+      * it lines up with EXR-DOB's YYYYMMDD storage in the alt key.
+       4670-EDIT-NAME-DOB.
+           IF LNAMEI = SPACES
+               MOVE 'N' TO W-EDIT-OK
+               MOVE 'LAST NAME REQUIRED FOR NAME/DOB LOOKUP' TO MSGO
+           ELSE
+               IF DOBI NOT NUMERIC OR DOBI = ZEROS
+                   MOVE 'N' TO W-EDIT-OK
+                   MOVE 'DOB MUST BE NUMERIC YYYYMMDD FOR LOOKUP'
+                       TO MSGO
+               END-IF
+           END-IF.
+      *
+      * Send the map using whichever of the W-SEND-FLAG 88-levels the
+      * calling paragraph set. SEND-DATAONLY-ALARM is the compliance
+      * hit path - the terminal alarm sounds and the reason/expiration
+      * fields come back highlighted instead of a plain data-only send.
+       4000-SEND-MAP.
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                    EXEC CICS SEND MAP    (W-MAPNAME)
+                              MAPSET (W-MAPSET)
+                              FROM   (EXCLMAPO)
+                              ERASE
+                    END-EXEC
+               WHEN SEND-MAPONLY
+                    EXEC CICS SEND MAP    (W-MAPNAME)
+                              MAPSET (W-MAPSET)
+                              FROM   (EXCLMAPO)
+                              MAPONLY
+                    END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                    EXEC CICS SEND MAP    (W-MAPNAME)
+                              MAPSET (W-MAPSET)
+                              FROM   (EXCLMAPO)
+                              DATAONLY
+                              ALARM
+                    END-EXEC
+               WHEN SEND-DATAONLY
+                    EXEC CICS SEND MAP    (W-MAPNAME)
+                              MAPSET (W-MAPSET)
+                              FROM   (EXCLMAPO)
+                              DATAONLY
+                    END-EXEC
+               WHEN SEND-ALL
+                    EXEC CICS SEND MAP    (W-MAPNAME)
+                              MAPSET (W-MAPSET)
+                              FROM   (EXCLMAPO)
+                              ERASE
+                              ALARM
+                    END-EXEC
+               WHEN OTHER
+                    EXEC CICS SEND MAP    (W-MAPNAME)
+                              MAPSET (W-MAPSET)
+                              FROM   (EXCLMAPO)
+                              DATAONLY
+                    END-EXEC
+           END-EVALUATE.
+      *
+       5000-ADD-RECORD.
+           PERFORM 0200-GET-USER-AND-DATE.
+           MOVE SPACES TO EXCLUSION-RECORD.
+           MOVE SSNI TO EXR-SSN.
+           MOVE LNAMEI TO EXR-LNAME.
+           MOVE FNAMEI TO EXR-FNAME.
+           MOVE DOBI TO EXR-DOB.
+           MOVE RSNCDI TO EXR-REASON-CODE.
+           MOVE EXPDTI TO EXR-EXPIRATION-DATE.
+           MOVE W-TODAY TO EXR-DATE-ADDED.
+           MOVE W-TODAY TO EXR-LAST-CHANGED-DATE.
+           MOVE W-USERID TO EXR-ADDED-BY.
+           MOVE W-USERID TO EXR-LAST-CHANGED-BY.
+           SET EXR-ACTIVE TO TRUE.
+           EXEC CICS WRITE FILE    (W-EXCLFIL)
+                            FROM   (EXCLUSION-RECORD)
+                            RIDFLD (EXR-SSN)
+                            RESP   (W-FILE-RESP)
+           END-EXEC.
+           EVALUATE W-FILE-RESP
+               WHEN DFHRESP(NORMAL)
+                    MOVE W-TODAY TO DTADDO
+                    MOVE W-USERID TO ADDBYO
+                    MOVE 'EXCLUSION RECORD ADDED' TO MSGO
+                    MOVE SPACES TO W-BEFORE-IMAGE
+                    SET AUD-ACTION-ADD TO TRUE
+                    PERFORM 9000-WRITE-AUDIT-RECORD
+               WHEN DFHRESP(DUPREC)
+                    MOVE 'SSN ALREADY ON EXCLUSION FILE - USE BROWSE'
+                        TO MSGO
+               WHEN OTHER
+                    MOVE 'EXCLUSION FILE ERROR ON ADD - CONTACT SUPPORT'
+                        TO MSGO
+           END-EVALUATE.
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM 4000-SEND-MAP.
+      *
+      * Change an existing exclusion entry's reason code and
+      * expiration date - the two fields compliance actually revises
+      * once a watch-list entry is on file. Read UPDATE first so the
+      * REWRITE has exclusive control of the record and so the audit
+      * trail can carry a genuine before-image.
+       5500-CHANGE-RECORD.
+           PERFORM 0200-GET-USER-AND-DATE.
+           EXEC CICS READ FILE    (W-EXCLFIL)
+                           INTO   (EXCLUSION-RECORD)
+                           RIDFLD (SSNI)
+                           UPDATE
+                           RESP   (W-FILE-RESP)
+           END-EXEC.
+           EVALUATE W-FILE-RESP
+               WHEN DFHRESP(NORMAL)
+                    MOVE EXCLUSION-RECORD TO W-BEFORE-IMAGE
+                    MOVE RSNCDI TO EXR-REASON-CODE
+                    MOVE EXPDTI TO EXR-EXPIRATION-DATE
+                    MOVE W-TODAY TO EXR-LAST-CHANGED-DATE
+                    MOVE W-USERID TO EXR-LAST-CHANGED-BY
+                    EXEC CICS REWRITE FILE    (W-EXCLFIL)
+                              FROM   (EXCLUSION-RECORD)
+                              RESP   (W-FILE-RESP)
+                    END-EXEC
+                    IF W-FILE-RESP = DFHRESP(NORMAL)
+                        PERFORM 6150-REFRESH-DISPLAY-FIELDS
+                        MOVE 'EXCLUSION RECORD CHANGED' TO MSGO
+                        SET SEND-DATAONLY TO TRUE
+                        SET AUD-ACTION-CHANGE TO TRUE
+                        PERFORM 9000-WRITE-AUDIT-RECORD
+                    ELSE
+                        MOVE 'EXCLUSION FILE ERROR - CALL SUPPORT'
+                            TO MSGO
+                        SET SEND-DATAONLY TO TRUE
+                    END-IF
+               WHEN DFHRESP(NOTFND)
+                    MOVE 'NO EXCLUSION MATCH FOUND FOR THIS SSN'
+                        TO MSGO
+                    SET SEND-DATAONLY TO TRUE
+               WHEN OTHER
+                    MOVE 'EXCLUSION FILE ERROR ON CHANGE - CALL SUPPORT'
+                        TO MSGO
+                    SET SEND-DATAONLY TO TRUE
+           END-EVALUATE.
+           PERFORM 4000-SEND-MAP.
+      *
+       6000-BROWSE-RECORD.
+           EXEC CICS READ FILE    (W-EXCLFIL)
+                           INTO   (EXCLUSION-RECORD)
+                           RIDFLD (SSNI)
+                           RESP   (W-FILE-RESP)
+           END-EXEC.
+           EVALUATE W-FILE-RESP
+               WHEN DFHRESP(NORMAL)
+                    PERFORM 6100-SHOW-RECORD
+               WHEN DFHRESP(NOTFND)
+                    MOVE 'NO EXCLUSION MATCH FOUND FOR THIS SSN'
+                        TO MSGO
+                    SET SEND-DATAONLY TO TRUE
+               WHEN OTHER
+                    MOVE 'EXCLUSION FILE ERROR ON BROWSE - CALL SUPPORT'
+                        TO MSGO
+                    SET SEND-DATAONLY TO TRUE
+           END-EVALUATE.
+           PERFORM 4000-SEND-MAP.
+      *
+      * Action L - look an entry up on the EXCLFLN alternate index
+      * (last name + DOB, WITH DUPLICATES) when the clerk does not
+      * have the SSN/Tax-ID confirmed. EXCLFLN is READ/BROWSE only
+      * (ADD/UPDATE/DELETE(NO) in the CSD), so this is a browse-and-
+      * position-only lookup, never a maintenance path. On a match the
+      * SSN comes back on screen so the clerk can follow up with a
+      * normal SSN-keyed browse, change, or delete.
+       6050-LOOKUP-BY-NAME-DOB.
+           MOVE LNAMEI TO W-ALT-LNAME.
+           MOVE DOBI TO W-ALT-DOB.
+           EXEC CICS STARTBR FILE    (W-EXCLFLN)
+                              RIDFLD (W-ALT-KEY)
+                              GTEQ
+                              RESP   (W-RESP)
+           END-EXEC.
+           IF W-RESP = DFHRESP(NORMAL)
+               EXEC CICS READNEXT FILE    (W-EXCLFLN)
+                                  INTO   (EXCLUSION-RECORD)
+                                  RIDFLD (W-ALT-KEY)
+                                  RESP   (W-FILE-RESP)
+               END-EXEC
+               EXEC CICS ENDBR FILE (W-EXCLFLN)
+               END-EXEC
+           ELSE
+               MOVE W-RESP TO W-FILE-RESP
+           END-IF.
+           IF W-FILE-RESP = DFHRESP(NORMAL)
+                   AND EXR-LNAME = LNAMEI AND EXR-DOB = DOBI
+               MOVE EXR-SSN TO SSNO
+               PERFORM 6100-SHOW-RECORD
+           ELSE
+               MOVE 'NO EXCLUSION MATCH FOUND FOR THAT NAME/DOB'
+                   TO MSGO
+               SET SEND-DATAONLY TO TRUE
+           END-IF.
+           PERFORM 4000-SEND-MAP.
+      *
+       6100-SHOW-RECORD.
+           PERFORM 6150-REFRESH-DISPLAY-FIELDS.
+           IF EXR-ACTIVE
+               PERFORM 6200-COMPLIANCE-ALERT
+           ELSE
+               MOVE 'EXCLUSION ON FILE IS NOT CURRENTLY ACTIVE'
+                   TO MSGO
+               SET SEND-DATAONLY TO TRUE
+           END-IF.
+      *
+      * Shared by 6100-SHOW-RECORD (browse) and 5500-CHANGE-RECORD so
+      * both put the current record image on the screen without
+      * change also pulling in 6100's compliance-alert/hit handling -
+      * a successful change is not itself a new exclusion hit.
+       6150-REFRESH-DISPLAY-FIELDS.
+           MOVE EXR-LNAME TO LNAMEO.
+           MOVE EXR-FNAME TO FNAMEO.
+           MOVE EXR-DOB TO DOBO.
+           MOVE EXR-REASON-CODE TO RSNCDO.
+           MOVE EXR-EXPIRATION-DATE TO EXPDTO.
+           MOVE EXR-DATE-ADDED TO DTADDO.
+           MOVE EXR-ADDED-BY TO ADDBYO.
+      *
+      * Compliance-alert path for an active exclusion-file hit. Sound
+      * the terminal alarm and bring the reason code and expiration
+      * date back highlighted so the loan officer cannot miss them.
+       6200-COMPLIANCE-ALERT.
+           MOVE 'EXCLUSION HIT - DO NOT PROCEED - SEE REASON/EXPIRE'
+               TO MSGO.
+           MOVE DFHREVRS TO RSNCDH.
+           MOVE DFHREVRS TO EXPDTH.
+           MOVE DFHRED TO MSGC.
+           PERFORM 6300-LOOKUP-REASON-DESC.
+           SET SEND-DATAONLY-ALARM TO TRUE.
+      *
+       6300-LOOKUP-REASON-DESC.
+           MOVE SPACES TO RSNDESCO.
+           SET RSN-IDX TO 1.
+           SEARCH RSN-CODE-ENTRY
+               AT END
+                   MOVE 'UNKNOWN REASON CODE' TO RSNDESCO
+               WHEN RSN-CODE(RSN-IDX) = EXR-REASON-CODE
+                   MOVE RSN-DESCRIPTION(RSN-IDX) TO RSNDESCO
+           END-SEARCH.
+      *
+      * Read the record before deleting it so the audit trail has a
+      * genuine before-image; DELETE FILE by itself gives us nothing
+      * to log but the key.
+       7000-DELETE-RECORD.
+           PERFORM 0200-GET-USER-AND-DATE.
+           EXEC CICS READ FILE    (W-EXCLFIL)
+                           INTO   (EXCLUSION-RECORD)
+                           RIDFLD (SSNI)
+                           RESP   (W-FILE-RESP)
+           END-EXEC.
+           IF W-FILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'NO EXCLUSION MATCH FOUND FOR THIS SSN' TO MSGO
+               SET SEND-DATAONLY TO TRUE
+           ELSE
+               MOVE EXCLUSION-RECORD TO W-BEFORE-IMAGE
+               EXEC CICS DELETE FILE    (W-EXCLFIL)
+                                 RIDFLD (SSNI)
+                                 RESP   (W-FILE-RESP)
+               END-EXEC
+               EVALUATE W-FILE-RESP
+                   WHEN DFHRESP(NORMAL)
+                        MOVE 'EXCLUSION RECORD DELETED' TO MSGO
+                        MOVE SPACES TO EXCLUSION-RECORD
+                        SET AUD-ACTION-DELETE TO TRUE
+                        PERFORM 9000-WRITE-AUDIT-RECORD
+                   WHEN DFHRESP(NOTFND)
+                        MOVE 'NO EXCLUSION MATCH FOUND FOR THIS SSN'
+                            TO MSGO
+                   WHEN OTHER
+                        MOVE 'EXCLUSION FILE ERROR - CALL SUPPORT'
+                            TO MSGO
+               END-EVALUATE
+               SET SEND-DATAONLY TO TRUE
+           END-IF.
+           PERFORM 4000-SEND-MAP.
+      *
+      * Append-only audit trail write. AUD-ACTION must already be set
+      * by the caller; W-BEFORE-IMAGE and EXCLUSION-RECORD (the
+      * after-image) must already hold whatever the action produced.
+      * A failure here is logged but never blocks the maintenance
+      * action itself - the exclusion file update has already
+      * committed by the time this runs.
+       9000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUD-TIMESTAMP.
+           STRING W-TODAY   DELIMITED BY SIZE
+                  W-NOWTIME DELIMITED BY SIZE
+               INTO AUD-TIMESTAMP.
+           MOVE W-USERID TO AUD-USERID.
+           MOVE EIBTRMID TO AUD-TERMID.
+           MOVE SSNI TO AUD-KEY.
+           MOVE W-BEFORE-IMAGE TO AUD-BEFORE-IMAGE.
+           MOVE EXCLUSION-RECORD TO AUD-AFTER-IMAGE.
+           EXEC CICS WRITE FILE    (W-AUDTFIL)
+                            FROM   (AUDIT-RECORD)
+                            RESP   (W-AUDIT-RESP)
+           END-EXEC.
+      *
+       8000-END-SESSION.
+           MOVE SPACES TO EXCL-COMMAREA.
+           EXEC CICS SEND TEXT
+                FROM   ('EXCLUSION MAINTENANCE ENDED')
+                LENGTH (28)
+                ERASE
+                FREEKB
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+      *
+       8500-RETURN-TRANSACTION.
+           EXEC CICS RETURN
+                TRANSID  (W-TRANID)
+                COMMAREA (EXCL-COMMAREA)
+                LENGTH   (LENGTH OF EXCL-COMMAREA)
+           END-EXEC.
+      *
+       9999-ERROR.
+           MOVE 'UNEXPECTED CICS ERROR - CONTACT SUPPORT' TO MSGO.
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 4000-SEND-MAP.
+           PERFORM 8500-RETURN-TRANSACTION.
