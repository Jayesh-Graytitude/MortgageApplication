@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCRCON.
+      ******************************************************************
+      * EXCRCON - Nightly reconciliation of loan intake against the
+      * exclusion file.
+      * Re-screens every borrower and co-borrower SSN on the day's
+      * intake extract against EXCLFIL and reports any active hit -
+      * this catches the gap point-in-time screening at intake (see
+      * LNAPPL) cannot: an exclusion added to the watch list *after*
+      * a loan was already keyed that morning.
+      *
+      * Checkpoint/restart: every WS-CKPT-INTERVAL intake records this
+      * program rewrites CKPTFIL with the run date, the last
+      * application number processed, and the record count so far. On
+      * startup it reads CKPTFIL; if a checkpoint exists for today's
+      * run date, it repositions past the records already processed
+      * instead of reprocessing the whole day's extract after an
+      * abend and restart.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTAKE-FILE ASSIGN TO INTKFILE
+               ORGANIZATION IS SEQUENTIAL.
+      *
+      * VSAM KSDS, keyed on SSN/Tax-ID - same dataset the EXCL
+      * transaction maintains online (see cics/EXCLUDE.csd.txt).
+           SELECT EXCL-FILE ASSIGN TO EXCLFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EXR-SSN
+               FILE STATUS IS WS-EXCL-STATUS.
+      *
+           SELECT EXCEPTION-RPT ASSIGN TO RECRPT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT CKPT-FILE ASSIGN TO CKPTFIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTAKE-FILE
+           RECORDING MODE IS F.
+       01  INTAKE-RECORD                   PIC X(296).
+      *
+       FD  EXCL-FILE
+           RECORDING MODE IS F.
+           COPY EXCLREC.
+      *
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  EXCEPTION-RPT-RECORD            PIC X(93).
+      *
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-FILE-RECORD                PIC X(45).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-INTAKE             PIC X VALUE 'N'.
+               88  EOF-INTAKE              VALUE 'Y'.
+           05  WS-EXCL-STATUS            PIC XX.
+           05  WS-CKPT-STATUS            PIC XX.
+               88  CKPT-STATUS-OK          VALUE '00'.
+               88  CKPT-STATUS-NOT-FOUND   VALUE '35'.
+      *
+       01  WS-COUNTS.
+           05  WS-READ-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-SKIP-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-EXCEPTION-COUNT        PIC 9(7) VALUE ZERO.
+      *
+       01  WS-CKPT-INTERVAL              PIC 9(7) VALUE 100.
+       01  WS-TODAY                      PIC X(8).
+       01  WS-EXC-LNAME-HOLD             PIC X(20).
+      *
+       COPY LNAPREC.
+       COPY EXCPREC.
+       COPY CKPTREC.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-INTAKE UNTIL EOF-INTAKE.
+           PERFORM 7000-TAKE-CHECKPOINT.
+           PERFORM 8000-FINALIZE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT INTAKE-FILE.
+           OPEN INPUT EXCL-FILE.
+           OPEN OUTPUT EXCEPTION-RPT.
+           PERFORM 1100-READ-CHECKPOINT.
+           PERFORM 1200-SKIP-PROCESSED-RECORDS.
+           PERFORM 2100-READ-INTAKE.
+      *
+      * Read a prior checkpoint, if one exists for today's run date,
+      * so a restart after an abend knows how many records to skip.
+      * A checkpoint from an earlier run date is stale and ignored -
+      * a new day's extract always starts from the top.
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STATUS-OK
+               READ CKPT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CKPT-STATUS-OK AND CKPT-RUN-DATE = WS-TODAY
+                   MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+      *
+       1200-SKIP-PROCESSED-RECORDS.
+           IF WS-SKIP-COUNT > ZERO
+               DISPLAY 'EXCRCON - RESTART: SKIPPING ' WS-SKIP-COUNT
+                   ' ALREADY-PROCESSED INTAKE RECORDS'
+               PERFORM WS-SKIP-COUNT TIMES
+                   READ INTAKE-FILE
+                       AT END
+                           SET EOF-INTAKE TO TRUE
+                   END-READ
+               END-PERFORM
+               MOVE WS-SKIP-COUNT TO WS-READ-COUNT
+           END-IF.
+      *
+       2000-PROCESS-INTAKE.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE INTAKE-RECORD TO LOAN-APPLICATION-RECORD.
+           PERFORM 3000-CHECK-BORROWER.
+           IF APL-HAS-CO-BORROWER
+               PERFORM 3100-CHECK-CO-BORROWER
+           END-IF.
+           IF WS-READ-COUNT >= WS-CKPT-INTERVAL AND
+               FUNCTION MOD (WS-READ-COUNT, WS-CKPT-INTERVAL) = ZERO
+               PERFORM 7000-TAKE-CHECKPOINT
+           END-IF.
+           PERFORM 2100-READ-INTAKE.
+      *
+       2100-READ-INTAKE.
+           READ INTAKE-FILE
+               AT END
+                   SET EOF-INTAKE TO TRUE
+           END-READ.
+      *
+       3000-CHECK-BORROWER.
+           MOVE APL-BORR-SSN TO EXR-SSN.
+           READ EXCL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF EXR-ACTIVE
+                       SET EXC-ROLE-BORROWER TO TRUE
+                       MOVE APL-BORR-LNAME TO WS-EXC-LNAME-HOLD
+                       PERFORM 4000-WRITE-EXCEPTION
+                   END-IF
+           END-READ.
+      *
+       3100-CHECK-CO-BORROWER.
+           MOVE APL-COB-SSN TO EXR-SSN.
+           READ EXCL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF EXR-ACTIVE
+                       SET EXC-ROLE-CO-BORROWER TO TRUE
+                       MOVE APL-COB-LNAME TO WS-EXC-LNAME-HOLD
+                       PERFORM 4000-WRITE-EXCEPTION
+                   END-IF
+           END-READ.
+      *
+       4000-WRITE-EXCEPTION.
+           MOVE APL-APPL-NUMBER TO EXC-APPL-NUMBER.
+           MOVE EXR-SSN TO EXC-SSN.
+           MOVE WS-EXC-LNAME-HOLD TO EXC-LNAME.
+           MOVE EXR-REASON-CODE TO EXC-REASON-CODE.
+           MOVE EXR-EXPIRATION-DATE TO EXC-EXPIRATION-DATE.
+           MOVE EXR-DATE-ADDED TO EXC-DATE-ADDED.
+           MOVE EXCEPTION-REPORT-LINE TO EXCEPTION-RPT-RECORD.
+           WRITE EXCEPTION-RPT-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+      *
+       7000-TAKE-CHECKPOINT.
+           MOVE WS-TODAY TO CKPT-RUN-DATE.
+           MOVE APL-APPL-NUMBER TO CKPT-LAST-APPL-NUMBER.
+           MOVE WS-READ-COUNT TO CKPT-RECORD-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE CHECKPOINT-RECORD TO CKPT-FILE-RECORD.
+           WRITE CKPT-FILE-RECORD.
+           CLOSE CKPT-FILE.
+      *
+       8000-FINALIZE.
+           CLOSE INTAKE-FILE.
+           CLOSE EXCL-FILE.
+           CLOSE EXCEPTION-RPT.
+           DISPLAY 'EXCRCON - INTAKE RECORDS READ:     ' WS-READ-COUNT.
+           DISPLAY 'EXCRCON - EXCLUSION EXCEPTIONS:    '
+               WS-EXCEPTION-COUNT.
