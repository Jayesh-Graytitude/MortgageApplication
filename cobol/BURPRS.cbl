@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BURPRS.
+      ******************************************************************
+      * BURPRS - Credit bureau tri-merge response parser.
+      * Batch program that reads LNAPPL's post-screening application
+      * extract and, for each application, matches in any bureau
+      * response records for that application number (both must be
+      * present in application-number order; the response file may
+      * hold one record for the borrower, one for the co-borrower, or
+      * neither yet), posting score/tradeline results onto the
+      * application record before it is rewritten to APLOUT. An
+      * application held on exclusion (status EH) is passed through
+      * untouched - BURXTR never requested credit for it, so it has no
+      * response to match. A response record that is behind the
+      * current application (an orphan with no matching application,
+      * e.g. for one BURXTR skipped on exclusion) is read and
+      * discarded rather than left to block every application after
+      * it.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPL-INPUT-FILE ASSIGN TO APLIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BUREAU-RESPONSE-FILE ASSIGN TO BURRSPF
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT APPL-OUTPUT-FILE ASSIGN TO APLOUT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPL-INPUT-FILE
+           RECORDING MODE IS F.
+       01  APPL-INPUT-RECORD                PIC X(296).
+      *
+       FD  BUREAU-RESPONSE-FILE
+           RECORDING MODE IS F.
+       01  BUREAU-RESPONSE-FILE-RECORD      PIC X(57).
+      *
+       FD  APPL-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  APPL-OUTPUT-RECORD                PIC X(296).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-APPL               PIC X VALUE 'N'.
+               88  EOF-APPL                 VALUE 'Y'.
+           05  WS-EOF-RESP               PIC X VALUE 'N'.
+               88  EOF-RESP                 VALUE 'Y'.
+      *
+       01  WS-COUNTS.
+           05  WS-READ-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-MATCHED-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-EXCLUDED-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-ORPHAN-COUNT           PIC 9(7) VALUE ZERO.
+      *
+       01  WS-TODAY                      PIC X(8).
+      *
+       COPY LNAPREC.
+       COPY BURRESP.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-APPLICATION UNTIL EOF-APPL.
+           PERFORM 8000-FINALIZE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT APPL-INPUT-FILE.
+           OPEN INPUT BUREAU-RESPONSE-FILE.
+           OPEN OUTPUT APPL-OUTPUT-FILE.
+           PERFORM 2100-READ-APPLICATION.
+           PERFORM 2200-READ-RESPONSE.
+      *
+       2000-PROCESS-APPLICATION.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE APPL-INPUT-RECORD TO LOAN-APPLICATION-RECORD.
+           PERFORM 3050-DISCARD-ORPHAN-RESPONSES.
+           IF APL-STAT-EXCL-HOLD
+               ADD 1 TO WS-EXCLUDED-COUNT
+           ELSE
+               PERFORM 3000-APPLY-MATCHING-RESPONSES
+           END-IF.
+           MOVE LOAN-APPLICATION-RECORD TO APPL-OUTPUT-RECORD.
+           WRITE APPL-OUTPUT-RECORD.
+           PERFORM 2100-READ-APPLICATION.
+      *
+       2100-READ-APPLICATION.
+           READ APPL-INPUT-FILE
+               AT END
+                   SET EOF-APPL TO TRUE
+           END-READ.
+      *
+       2200-READ-RESPONSE.
+           READ BUREAU-RESPONSE-FILE
+               AT END
+                   SET EOF-RESP TO TRUE
+           END-READ.
+      *
+      * Guards against a response record whose application number
+      * never appears on the application extract (e.g. BURXTR skipped
+      * requesting credit for an application later held on exclusion,
+      * or a bureau sent back a response for a withdrawn application).
+      * Left unguarded, 3000-APPLY-MATCHING-RESPONSES's loop condition
+      * (BRS-APPL-NUMBER NOT = APL-APPL-NUMBER) would never advance
+      * past such a record and every application after it in the run
+      * would silently stop getting bureau data posted.
+       3050-DISCARD-ORPHAN-RESPONSES.
+           PERFORM UNTIL EOF-RESP
+                   OR BRS-APPL-NUMBER NOT < APL-APPL-NUMBER
+               DISPLAY 'BURPRS - ORPHAN RESPONSE DISCARDED: '
+                   BRS-APPL-NUMBER
+               ADD 1 TO WS-ORPHAN-COUNT
+               PERFORM 2200-READ-RESPONSE
+           END-PERFORM.
+      *
+      * The response file is in application-number order (the same
+      * order BURXTR wrote the matching requests in), so every
+      * response for this application - borrower and, if present,
+      * co-borrower - is consumed here before moving to the next
+      * application.
+       3000-APPLY-MATCHING-RESPONSES.
+           PERFORM UNTIL EOF-RESP
+                   OR BRS-APPL-NUMBER NOT = APL-APPL-NUMBER
+               PERFORM 3100-POST-RESPONSE
+               PERFORM 2200-READ-RESPONSE
+           END-PERFORM.
+      *
+       3100-POST-RESPONSE.
+           IF BRS-ROLE-BORROWER
+               MOVE BRS-MID-SCORE TO APL-BORR-CREDIT-SCORE
+           ELSE
+               IF APL-HAS-CO-BORROWER
+                   MOVE BRS-MID-SCORE TO APL-COB-CREDIT-SCORE
+               END-IF
+           END-IF.
+           MOVE WS-TODAY TO APL-CREDIT-PULLED-DATE.
+           MOVE BRS-RESPONSE-CODE TO APL-CREDIT-RESPONSE-CODE.
+           ADD BRS-TRADELINE-COUNT TO APL-TRADELINE-COUNT.
+           ADD 1 TO WS-MATCHED-COUNT.
+      *
+       8000-FINALIZE.
+           CLOSE APPL-INPUT-FILE.
+           CLOSE BUREAU-RESPONSE-FILE.
+           CLOSE APPL-OUTPUT-FILE.
+           DISPLAY 'BURPRS - APPLICATIONS READ:      ' WS-READ-COUNT.
+           DISPLAY 'BURPRS - RESPONSES MATCHED:      ' WS-MATCHED-COUNT.
+           DISPLAY 'BURPRS - EXCLUDED, SKIPPED: ' WS-EXCLUDED-COUNT.
+           DISPLAY 'BURPRS - ORPHAN RESPONSES:  ' WS-ORPHAN-COUNT.
