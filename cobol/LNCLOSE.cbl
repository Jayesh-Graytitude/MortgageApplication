@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LNCLOSE.
+      ******************************************************************
+      * LNCLOSE - Investor closing-package export and GL posting
+      * interface.
+      * Batch program that is itself the closing step: it reads
+      * LNUNDW's underwritten application extract and, for every
+      * application approved (status AP) by underwriting, closes and
+      * funds the loan - stamping today's date into APL-CLOSING-DATE
+      * and APL-FUNDED-DATE, moving APL-STATUS to FD, and rewriting
+      * that updated status back into the persistent application
+      * master (LNAPFIL) so the loan's life cycle there is complete -
+      * then, for each loan just funded, writes:
+      *   (a) a fixed-format investor delivery extract (INVEXT) for
+      *       loan sale, and
+      *   (b) three GL posting lines (GLPOST) in debit/credit format -
+      *       debit the loan principal to the loan receivable account,
+      *       credit fee income for the origination fee collected at
+      *       closing, and credit escrow liability for the escrow
+      *       deposit collected at closing.
+      * Applications not approved (referred, declined, or still
+      * further back in the pipeline) are read and counted but
+      * otherwise skipped - nothing is exported and the master is left
+      * alone for them.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPL-INPUT-FILE ASSIGN TO APLIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT INVESTOR-EXTRACT-FILE ASSIGN TO INVEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-POSTING-FILE ASSIGN TO GLPOST
+               ORGANIZATION IS SEQUENTIAL.
+      *
+      * VSAM KSDS, keyed on application number - the same persistent
+      * master LNAPPL writes and appends to. Opened I-O here so the
+      * closing step can rewrite the status/date fields on the loans
+      * that fund today.
+           SELECT APPL-MASTER-FILE ASSIGN TO LNAPFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS APPL-MASTER-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPL-INPUT-FILE
+           RECORDING MODE IS F.
+       01  APPL-INPUT-RECORD                 PIC X(296).
+      *
+       FD  APPL-MASTER-FILE
+           RECORDING MODE IS F.
+       01  APPL-MASTER-RECORD.
+           05  APPL-MASTER-KEY               PIC X(10).
+           05  FILLER                        PIC X(286).
+      *
+       FD  INVESTOR-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  INVESTOR-EXTRACT-FILE-RECORD      PIC X(152).
+      *
+       FD  GL-POSTING-FILE
+           RECORDING MODE IS F.
+       01  GL-POSTING-FILE-RECORD            PIC X(75).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-APPL               PIC X VALUE 'N'.
+               88  EOF-APPL                 VALUE 'Y'.
+           05  WS-MASTER-STATUS          PIC XX.
+               88  MASTER-REWRITE-OK        VALUE '00'.
+      *
+       01  WS-COUNTS.
+           05  WS-READ-COUNT             PIC 9(7) VALUE ZERO.
+           05  WS-FUNDED-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-SKIPPED-COUNT          PIC 9(7) VALUE ZERO.
+           05  WS-REWRITE-FAIL-COUNT     PIC 9(7) VALUE ZERO.
+      *
+       01  WS-TODAY                      PIC X(8).
+      *
+      * Origination fee and escrow-deposit conventions used to build
+      * the GL entries. One point (1% of the loan amount) is this
+      * shop's standard origination fee; the escrow deposit collected
+      * at closing is a full year of the same 1.25%-of-appraised-value
+      * estimate LNUNDW uses for the monthly escrow figure.
+       01  WS-GL-ACCOUNTS.
+           05  WS-ACCT-LOAN-RECEIVABLE   PIC X(10) VALUE '1000100000'.
+           05  WS-ACCT-FEE-INCOME        PIC X(10) VALUE '4000200000'.
+           05  WS-ACCT-ESCROW-LIABILITY  PIC X(10) VALUE '2000300000'.
+      *
+       01  WS-GL-CALC.
+           05  WS-ORIGINATION-FEE        PIC 9(9)V99 COMP-3.
+           05  WS-ESCROW-DEPOSIT         PIC 9(9)V99 COMP-3.
+      *
+       COPY LNAPREC.
+       COPY INVEXREC.
+       COPY GLPREC.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-APPLICATION UNTIL EOF-APPL.
+           PERFORM 8000-FINALIZE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT APPL-INPUT-FILE.
+           OPEN OUTPUT INVESTOR-EXTRACT-FILE.
+           OPEN OUTPUT GL-POSTING-FILE.
+           OPEN I-O APPL-MASTER-FILE.
+           PERFORM 2100-READ-APPLICATION.
+      *
+       2000-PROCESS-APPLICATION.
+           ADD 1 TO WS-READ-COUNT.
+           MOVE APPL-INPUT-RECORD TO LOAN-APPLICATION-RECORD.
+           IF APL-STAT-APPROVED
+               PERFORM 2500-CLOSE-LOAN
+               IF MASTER-REWRITE-OK
+                   ADD 1 TO WS-FUNDED-COUNT
+                   PERFORM 3000-WRITE-INVESTOR-EXTRACT
+                   PERFORM 4000-COMPUTE-GL-AMOUNTS
+                   PERFORM 4100-WRITE-GL-ENTRIES
+               ELSE
+                   ADD 1 TO WS-REWRITE-FAIL-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+           PERFORM 2100-READ-APPLICATION.
+      *
+       2100-READ-APPLICATION.
+           READ APPL-INPUT-FILE
+               AT END
+                   SET EOF-APPL TO TRUE
+           END-READ.
+      *
+      * Funds the loan: stamps closing/funded dates, moves status to
+      * FD, and rewrites the updated record into the persistent
+      * master keyed on application number so LNAPFIL reflects the
+      * closing, not just this run's flat extracts. Leaves
+      * WS-MASTER-STATUS/MASTER-REWRITE-OK set from the REWRITE for
+      * 2000-PROCESS-APPLICATION to test - the investor extract and GL
+      * postings must not go out for a loan whose master was not
+      * actually updated to FD.
+       2500-CLOSE-LOAN.
+           MOVE WS-TODAY TO APL-CLOSING-DATE.
+           MOVE WS-TODAY TO APL-FUNDED-DATE.
+           SET APL-STAT-FUNDED TO TRUE.
+           MOVE LOAN-APPLICATION-RECORD TO APPL-MASTER-RECORD.
+           REWRITE APPL-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'LNCLOSE - MASTER REWRITE FAILED FOR '
+                       APL-APPL-NUMBER ' STATUS ' WS-MASTER-STATUS
+           END-REWRITE.
+      *
+       3000-WRITE-INVESTOR-EXTRACT.
+           MOVE SPACES TO INVESTOR-EXTRACT-RECORD.
+           MOVE APL-APPL-NUMBER      TO INV-LOAN-NUMBER.
+           MOVE APL-BORR-SSN         TO INV-BORR-SSN.
+           MOVE APL-BORR-LNAME       TO INV-BORR-LNAME.
+           MOVE APL-BORR-FNAME       TO INV-BORR-FNAME.
+           MOVE APL-PROP-ADDR-LINE1  TO INV-PROP-ADDR-LINE1.
+           MOVE APL-PROP-CITY        TO INV-PROP-CITY.
+           MOVE APL-PROP-STATE       TO INV-PROP-STATE.
+           MOVE APL-PROP-ZIP         TO INV-PROP-ZIP.
+           MOVE APL-LOAN-AMOUNT      TO INV-LOAN-AMOUNT.
+           MOVE APL-LOAN-TYPE        TO INV-LOAN-TYPE.
+           MOVE APL-LOAN-TERM-MONTHS TO INV-LOAN-TERM-MONTHS.
+           MOVE APL-LOAN-RATE-PCT    TO INV-LOAN-RATE-PCT.
+           MOVE APL-UW-MONTHLY-PI    TO INV-MONTHLY-PI.
+           MOVE APL-FUNDED-DATE      TO INV-FUNDED-DATE.
+           MOVE INVESTOR-EXTRACT-RECORD TO INVESTOR-EXTRACT-FILE-RECORD.
+           WRITE INVESTOR-EXTRACT-FILE-RECORD.
+      *
+       4000-COMPUTE-GL-AMOUNTS.
+           COMPUTE WS-ORIGINATION-FEE ROUNDED =
+               APL-LOAN-AMOUNT * 0.01.
+           COMPUTE WS-ESCROW-DEPOSIT ROUNDED =
+               APL-PROP-APPRAISED-VALUE * 0.0125.
+      *
+       4100-WRITE-GL-ENTRIES.
+           MOVE WS-TODAY TO GL-POSTING-DATE.
+           MOVE APL-APPL-NUMBER TO GL-LOAN-NUMBER.
+      *
+           MOVE WS-ACCT-LOAN-RECEIVABLE TO GL-ACCOUNT-NUMBER.
+           SET GL-DEBIT TO TRUE.
+           MOVE APL-LOAN-AMOUNT TO GL-AMOUNT.
+           MOVE 'LOAN PRINCIPAL FUNDED' TO GL-DESCRIPTION.
+           PERFORM 4200-WRITE-GL-RECORD.
+      *
+           MOVE WS-ACCT-FEE-INCOME TO GL-ACCOUNT-NUMBER.
+           SET GL-CREDIT TO TRUE.
+           MOVE WS-ORIGINATION-FEE TO GL-AMOUNT.
+           MOVE 'ORIGINATION FEE INCOME' TO GL-DESCRIPTION.
+           PERFORM 4200-WRITE-GL-RECORD.
+      *
+           MOVE WS-ACCT-ESCROW-LIABILITY TO GL-ACCOUNT-NUMBER.
+           SET GL-CREDIT TO TRUE.
+           MOVE WS-ESCROW-DEPOSIT TO GL-AMOUNT.
+           MOVE 'ESCROW DEPOSIT COLLECTED' TO GL-DESCRIPTION.
+           PERFORM 4200-WRITE-GL-RECORD.
+      *
+       4200-WRITE-GL-RECORD.
+           MOVE GL-POSTING-RECORD TO GL-POSTING-FILE-RECORD.
+           WRITE GL-POSTING-FILE-RECORD.
+      *
+       8000-FINALIZE.
+           CLOSE APPL-INPUT-FILE.
+           CLOSE INVESTOR-EXTRACT-FILE.
+           CLOSE GL-POSTING-FILE.
+           CLOSE APPL-MASTER-FILE.
+           DISPLAY 'LNCLOSE - APPLICATIONS READ:   ' WS-READ-COUNT.
+           DISPLAY 'LNCLOSE - LOANS CLOSED/FUNDED: ' WS-FUNDED-COUNT.
+           DISPLAY 'LNCLOSE - NOT APPROVED, SKIPPED: ' WS-SKIPPED-COUNT.
+           DISPLAY 'LNCLOSE - MASTER REWRITE FAILED: '
+               WS-REWRITE-FAIL-COUNT.
